@@ -1,24 +1,129 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLD-CLI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-FILE
+               ASSIGN TO DYNAMIC WS-SESSION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-STATUS.
+           SELECT BATCH-IN-FILE
+               ASSIGN TO DYNAMIC WS-BATCH-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+           SELECT BATCH-OUT-FILE
+               ASSIGN TO DYNAMIC WS-BATCH-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-FILE.
+       01  SESSION-RECORD      PIC X(60000).
+       FD  BATCH-IN-FILE.
+       01  BATCH-IN-RECORD     PIC X(1000).
+       FD  BATCH-OUT-FILE.
+       01  BATCH-OUT-RECORD    PIC X(2100).
+
        WORKING-STORAGE SECTION.
+      * Slash-command parsing / /save & /load
+       01  WS-INPUT-TRIM       PIC X(1000).
+       01  WS-CMD-WORD         PIC X(20).
+       01  WS-SESSION-NAME     PIC X(100).
+       01  WS-SESSION-PATH     PIC X(600).
+       01  WS-SESSION-STATUS   PIC XX.
+       01  WS-SESSION-COUNT-STR PIC 99.
+       01  WS-MKDIR-CMD        PIC X(700).
+       01  WS-EXE-PATH         PIC X(500).
+       01  WS-EXE-DIR          PIC X(500).
+       01  WS-PATH-LEN         PIC 9(4).
+       01  WS-SLASH-POS        PIC 9(4).
+       01  WS-LOAD-OK          PIC X.
+
+      * Non-interactive batch mode (--batch <infile> [outfile]), a
+      * one-shot single-query mode (--query <text>), and an optional
+      * leading --profile <name> selecting an .env.<name>
+      * credential/model pairing instead of plain .env.
+       01  WS-ARG1             PIC X(500).
+       01  WS-ARGN             PIC 9(2).
+       01  WS-ENV-PROFILE      PIC X(50).
+       01  WS-BATCH-MODE       PIC X VALUE 'N'.
+       01  WS-BATCH-IN-PATH    PIC X(500).
+       01  WS-BATCH-OUT-PATH   PIC X(500).
+       01  WS-BATCH-IN-STATUS  PIC XX.
+       01  WS-BATCH-OUT-STATUS PIC XX.
+       01  WS-BATCH-EOF        PIC X.
+       01  WS-QUERY-MODE       PIC X VALUE 'N'.
+       01  WS-QUERY-TEXT       PIC X(1000).
+
+      * Multi-line input mode (``` fence)
+       01  WS-ML-LINE          PIC X(1000).
+       01  WS-ML-LINE-TRIM     PIC X(1000).
+       01  WS-ML-PTR           PIC 9(4).
+       01  WS-ML-DONE          PIC X.
+
+      * Autosave / crash-resume
+       01  WS-AUTOSAVE-PATH    PIC X(600).
+       01  WS-RESUME-ANS       PIC X(10).
+       01  WS-RM-CMD           PIC X(700).
        01  WS-API-KEY          PIC X(300).
        01  WS-MODEL            PIC X(100).
+       01  WS-TEMPERATURE      PIC 9V99.
+       01  WS-MAX-TOKENS       PIC 9(5).
        01  WS-USER-INPUT       PIC X(1000).
        01  WS-RUNNING          PIC X VALUE 'Y'.
        01  WS-AI-RESPONSE      PIC X(2000).
+       01  WS-STREAMED         PIC X.
+       01  WS-IS-ERROR         PIC X.
+       01  WS-TRUNCATED        PIC X.
+       01  WS-PROMPT-TOKENS    PIC 9(6).
+       01  WS-COMPLETION-TOKENS PIC 9(6).
+       01  WS-TOTAL-PROMPT-TOKENS PIC 9(8) VALUE 0.
+       01  WS-TOTAL-COMPLETION-TOKENS PIC 9(8) VALUE 0.
+       01  WS-TOTAL-TOKENS-STR PIC 9(8).
+
+      * /compare <model-a> <model-b>
+       01  WS-CMP-MODEL-A      PIC X(100).
+       01  WS-CMP-MODEL-B      PIC X(100).
+       01  WS-CMP-JSON-A       PIC X(60000).
+       01  WS-CMP-JSON-B       PIC X(60000).
+       01  WS-CMP-COUNT-A      PIC 99.
+       01  WS-CMP-COUNT-B      PIC 99.
+       01  WS-CMP-RESP-A       PIC X(2000).
+       01  WS-CMP-RESP-B       PIC X(2000).
+       01  WS-CMP-ISERR-A      PIC X.
+       01  WS-CMP-ISERR-B      PIC X.
+       01  WS-CMP-PROMPT-TOK   PIC 9(6).
+       01  WS-CMP-COMPL-TOK    PIC 9(6).
+
+      * /export <filename>
+       01  WS-EXPORT-NAME      PIC X(500).
+       01  WS-EXPORT-PATH      PIC X(500).
+       01  WS-EXPORT-STATUS    PIC X.
 
       * System prompt
        01  WS-PROMPT-CONTENT   PIC X(2000).
        01  WS-PROMPT-STATUS    PIC X.
+       01  WS-PROMPT-PROFILE   PIC X(50).
 
       * Conversation context
         01  WS-MESSAGES-JSON    PIC X(60000) VALUE '[]'.
        01  WS-MSG-COUNT        PIC 99      VALUE 0.
        01  WS-MSG-ROLE         PIC X(20).
        01  WS-MSG-CONTENT      PIC X(2000).
+      * CONTEXT-MGR/CONTEXT-RELOAD escape their CM-CONTENT argument in
+      * place -- a scratch copy so callers that still need the
+      * original plain text afterward (AUDIT-LOG, a later /clear)
+      * never see the escaped version.
+       01  WS-CM-CONTENT       PIC X(2000).
         01  WS-CONTEXT-SIZE     PIC 9(5).
+       01  WS-CM-STATUS        PIC X.
+      * CONTEXT-MGR's tool-call fields -- main.cob never appends a
+      * tool-role or tool_calls-bearing message itself (AI-CALLER does,
+      * for the round trip it drives), so these stay blank here.
+       01  WS-CM-TOOL-CALL-ID  PIC X(40)  VALUE SPACES.
+       01  WS-CM-TOOL-CALLS    PIC X(600) VALUE SPACES.
 
       * ANSI escape sequences (ESC [ ... m)
        01  CLR                 PIC X(4) VALUE X"1B5B306D".
@@ -26,15 +131,21 @@
        01  DIM                 PIC X(4) VALUE X"1B5B326D".
        01  BLUE                PIC X(5) VALUE X"1B5B33346D".
        01  GREEN               PIC X(5) VALUE X"1B5B33326D".
+       01  RED                 PIC X(5) VALUE X"1B5B33316D".
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           CALL "ENV-READER" USING WS-API-KEY, WS-MODEL
+           PERFORM PARSE-ARGS
 
-           CALL "PROMPT-LOADER" USING WS-PROMPT-CONTENT
-               WS-PROMPT-STATUS
-           IF WS-PROMPT-STATUS = 'Y'
+           CALL "ENV-READER" USING
+               WS-ENV-PROFILE
+               WS-API-KEY, WS-MODEL, WS-TEMPERATURE, WS-MAX-TOKENS
+           PERFORM CHECK-ENV-COMPLETE
+
+           CALL "PROMPT-LOADER" USING WS-PROMPT-PROFILE
+               WS-PROMPT-CONTENT WS-PROMPT-STATUS
+           IF WS-PROMPT-STATUS = 'Y' OR WS-PROMPT-STATUS = 'T'
                MOVE 'system'          TO WS-MSG-ROLE
                MOVE WS-PROMPT-CONTENT TO WS-MSG-CONTENT
                CALL "CONTEXT-MGR" USING
@@ -42,49 +153,752 @@
                    WS-MSG-CONTENT
                    WS-MESSAGES-JSON
                    WS-MSG-COUNT
+                   WS-CM-STATUS
+                   WS-CM-TOOL-CALL-ID
+                   WS-CM-TOOL-CALLS
+           END-IF
+
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM RUN-BATCH-MODE
+               STOP RUN
+           END-IF
+
+           IF WS-QUERY-MODE = 'Y'
+               PERFORM RUN-QUERY-MODE
+               STOP RUN
            END-IF
 
            DISPLAY BOLD "=========================================" CLR
            DISPLAY BOLD "   cobold-cli  --  AI agent in COBOL    " CLR
            DISPLAY BOLD "=========================================" CLR
            DISPLAY DIM "Model: " FUNCTION TRIM(WS-MODEL) CLR
-           DISPLAY DIM "Type /q to quit" CLR
+           DISPLAY DIM "Type /q to quit, /help for commands" CLR
+           IF WS-PROMPT-STATUS = 'T'
+               DISPLAY RED
+                   "Warning: system prompt is longer than the "
+                   "buffer can hold and was truncated" CLR
+           END-IF
            DISPLAY " "
 
+           PERFORM CHECK-AUTOSAVE
+
            PERFORM UNTIL WS-RUNNING = 'N'
                DISPLAY BLUE "you @> " CLR WITH NO ADVANCING
                ACCEPT WS-USER-INPUT
+               MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-TRIM
+
+               EVALUATE TRUE
+                   WHEN WS-INPUT-TRIM = '/q'
+                       MOVE 'N' TO WS-RUNNING
+                       PERFORM DELETE-AUTOSAVE
+                   WHEN WS-INPUT-TRIM = '/help'
+                       PERFORM CMD-HELP
+                   WHEN WS-INPUT-TRIM = '/clear'
+                       PERFORM CMD-CLEAR
+                   WHEN WS-INPUT-TRIM = '/undo'
+                       PERFORM CMD-UNDO
+                   WHEN WS-INPUT-TRIM = '/reload'
+                       PERFORM CMD-RELOAD
+                   WHEN WS-INPUT-TRIM(1:6) = '/save '
+                       PERFORM CMD-SAVE
+                   WHEN WS-INPUT-TRIM(1:6) = '/load '
+                       PERFORM CMD-LOAD
+                   WHEN WS-INPUT-TRIM(1:7) = '/model '
+                       PERFORM CMD-MODEL
+                   WHEN WS-INPUT-TRIM(1:8) = '/prompt '
+                       PERFORM CMD-PROMPT
+                   WHEN WS-INPUT-TRIM(1:9) = '/compare '
+                       PERFORM CMD-COMPARE
+                   WHEN WS-INPUT-TRIM(1:8) = '/export '
+                       PERFORM CMD-EXPORT
+                   WHEN WS-INPUT-TRIM = '```'
+                       PERFORM READ-MULTILINE-INPUT
+                       PERFORM SEND-USER-MESSAGE
+                       PERFORM AUTOSAVE-CONTEXT
+                   WHEN OTHER
+                       PERFORM SEND-USER-MESSAGE
+                       PERFORM AUTOSAVE-CONTEXT
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+      *> Send WS-USER-INPUT to the model and print its reply. AI-CALLER
+      *> streams the reply to the screen itself as it decodes each
+      *> chunk of the response, so the label goes up first and we
+      *> only need to close out the line afterwards.
+       SEND-USER-MESSAGE.
+           MOVE 'user'        TO WS-MSG-ROLE
+           MOVE WS-USER-INPUT TO WS-MSG-CONTENT
+           MOVE WS-MSG-CONTENT TO WS-CM-CONTENT
+           CALL "CONTEXT-MGR" USING
+               WS-MSG-ROLE
+               WS-CM-CONTENT
+               WS-MESSAGES-JSON
+               WS-MSG-COUNT
+               WS-CM-STATUS
+               WS-CM-TOOL-CALL-ID
+               WS-CM-TOOL-CALLS
+           IF WS-CM-STATUS = 'N'
+               DISPLAY " "
+               DISPLAY "error: message too large to fit in the"
+                   " context buffer -- try /clear or a shorter"
+                   " message" CLR
+               EXIT PARAGRAPH
+           END-IF
+           CALL "AUDIT-LOG" USING WS-MSG-ROLE WS-MSG-CONTENT
+
+           DISPLAY " "
+           DISPLAY GREEN "ai @> " CLR WITH NO ADVANCING
+
+           CALL "AI-CALLER" USING
+               WS-API-KEY
+               WS-MODEL
+               WS-MESSAGES-JSON
+               WS-MSG-COUNT
+               WS-AI-RESPONSE
+               WS-STREAMED
+               WS-PROMPT-TOKENS
+               WS-COMPLETION-TOKENS
+               WS-TEMPERATURE
+               WS-MAX-TOKENS
+               WS-IS-ERROR
+               WS-TRUNCATED
+
+           IF WS-IS-ERROR = 'Y'
+               DISPLAY " "
+               DISPLAY RED "error @> " FUNCTION TRIM(WS-AI-RESPONSE)
+                   CLR
+               DISPLAY " "
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-STREAMED NOT = 'Y'
+               DISPLAY FUNCTION TRIM(WS-AI-RESPONSE)
+           ELSE
+               DISPLAY " "
+           END-IF
 
-               IF FUNCTION TRIM(WS-USER-INPUT) = '/q'
-                   MOVE 'N' TO WS-RUNNING
+           IF WS-TRUNCATED = 'Y'
+               DISPLAY RED "[response truncated -- exceeded the "
+                   "reply buffer and was cut off]" CLR
+           END-IF
+
+           MOVE 'assistant'    TO WS-MSG-ROLE
+           MOVE WS-AI-RESPONSE TO WS-MSG-CONTENT
+           CALL "AUDIT-LOG" USING WS-MSG-ROLE WS-MSG-CONTENT
+
+           ADD WS-PROMPT-TOKENS     TO WS-TOTAL-PROMPT-TOKENS
+           ADD WS-COMPLETION-TOKENS TO WS-TOTAL-COMPLETION-TOKENS
+           ADD WS-PROMPT-TOKENS WS-COMPLETION-TOKENS
+               GIVING WS-TOTAL-TOKENS-STR
+
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-MESSAGES-JSON))
+               TO WS-CONTEXT-SIZE
+
+           DISPLAY DIM "context @> "
+               FUNCTION TRIM(WS-CONTEXT-SIZE)
+               "/60000 chars used  |  "
+               FUNCTION TRIM(WS-TOTAL-TOKENS-STR)
+               " tokens this turn, "
+               FUNCTION TRIM(WS-TOTAL-PROMPT-TOKENS)
+               "/"
+               FUNCTION TRIM(WS-TOTAL-COMPLETION-TOKENS)
+               " prompt/completion tokens total" CLR
+           DISPLAY " ".
+
+      *> Bail out before showing the "you @>" prompt if .env is
+      *> missing a key AI-CALLER needs to place its first call --
+      *> a blank WS-API-KEY otherwise sails on into the chat loop and
+      *> only fails later with a cryptic curl error.
+       CHECK-ENV-COMPLETE.
+           IF FUNCTION TRIM(WS-API-KEY) = SPACES
+               DISPLAY "error: OPENROUTER_API_KEY is missing or blank"
+                   " in .env"
+               STOP RUN
+           END-IF
+           IF FUNCTION TRIM(WS-MODEL) = SPACES
+               DISPLAY "error: OPENROUTER_MODEL is missing or blank"
+                   " in .env"
+               STOP RUN
+           END-IF.
+
+      *> An optional leading --profile <name> selects an .env.<name>
+      *> credential/model pairing; whatever argument follows it (or
+      *> starts the list, if --profile wasn't given) selects the run
+      *> mode the same way it always has: a bare name is a
+      *> system-prompt profile, --batch <infile> [outfile] switches to
+      *> non-interactive batch mode, and --query <text> answers one
+      *> question and exits instead of opening the chat loop.
+       PARSE-ARGS.
+           MOVE SPACES TO WS-ARG1
+           MOVE SPACES TO WS-PROMPT-PROFILE
+           MOVE SPACES TO WS-ENV-PROFILE
+           MOVE 'N' TO WS-BATCH-MODE
+           MOVE 'N' TO WS-QUERY-MODE
+           MOVE 1 TO WS-ARGN
+           DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG1
+           END-ACCEPT
+           IF FUNCTION TRIM(WS-ARG1) = '--profile'
+               ADD 1 TO WS-ARGN
+               DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+               ACCEPT WS-ENV-PROFILE FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-ENV-PROFILE
+               END-ACCEPT
+               ADD 1 TO WS-ARGN
+               DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-ARG1
+               END-ACCEPT
+           END-IF
+           IF FUNCTION TRIM(WS-ARG1) = '--batch'
+               MOVE 'Y' TO WS-BATCH-MODE
+               MOVE SPACES TO WS-BATCH-IN-PATH
+               MOVE SPACES TO WS-BATCH-OUT-PATH
+               ADD 1 TO WS-ARGN
+               DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+               ACCEPT WS-BATCH-IN-PATH FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-BATCH-IN-PATH
+               END-ACCEPT
+               ADD 1 TO WS-ARGN
+               DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+               ACCEPT WS-BATCH-OUT-PATH FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-BATCH-OUT-PATH
+               END-ACCEPT
+               IF FUNCTION TRIM(WS-BATCH-OUT-PATH) = SPACES
+                   STRING FUNCTION TRIM(WS-BATCH-IN-PATH)
+                       ".out" DELIMITED SIZE
+                       INTO WS-BATCH-OUT-PATH
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(WS-ARG1) = '--query'
+                   MOVE 'Y' TO WS-QUERY-MODE
+                   ADD 1 TO WS-ARGN
+                   DISPLAY WS-ARGN UPON ARGUMENT-NUMBER
+                   ACCEPT WS-QUERY-TEXT FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           MOVE SPACES TO WS-QUERY-TEXT
+                   END-ACCEPT
+               ELSE
+                   MOVE WS-ARG1 TO WS-PROMPT-PROFILE
+               END-IF
+           END-IF.
+
+      *> Run each line of WS-BATCH-IN-PATH through the same
+      *> CONTEXT-MGR/AI-CALLER path SEND-USER-MESSAGE uses, and record
+      *> the question/answer pairs to WS-BATCH-OUT-PATH instead of
+      *> waiting on an operator at a terminal.
+       RUN-BATCH-MODE.
+           MOVE 'N' TO WS-BATCH-EOF
+           OPEN INPUT BATCH-IN-FILE
+           IF WS-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "error: could not open batch input file "
+                   FUNCTION TRIM(WS-BATCH-IN-PATH)
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT BATCH-OUT-FILE
+           IF WS-BATCH-OUT-STATUS NOT = "00"
+               DISPLAY "error: could not open batch output file "
+                   FUNCTION TRIM(WS-BATCH-OUT-PATH)
+               CLOSE BATCH-IN-FILE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               READ BATCH-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END
+                       PERFORM PROCESS-BATCH-LINE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-IN-FILE
+           CLOSE BATCH-OUT-FILE.
+
+      *> --query <text>: answer exactly one question and return,
+      *> for JCL job steps and shell scripts that just need one reply
+      *> rather than a whole batch file or an interactive session.
+       RUN-QUERY-MODE.
+           MOVE WS-QUERY-TEXT TO WS-USER-INPUT
+           PERFORM SEND-USER-MESSAGE.
+
+      *> One line of the batch input becomes one full user/assistant
+      *> exchange, appended to WS-BATCH-OUT-PATH as a small transcript.
+       PROCESS-BATCH-LINE.
+           IF FUNCTION TRIM(BATCH-IN-RECORD) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE BATCH-IN-RECORD TO WS-USER-INPUT
+           PERFORM SEND-USER-MESSAGE
+           MOVE SPACES TO BATCH-OUT-RECORD
+           STRING "You: " FUNCTION TRIM(WS-USER-INPUT) DELIMITED SIZE
+               INTO BATCH-OUT-RECORD
+           WRITE BATCH-OUT-RECORD
+           MOVE SPACES TO BATCH-OUT-RECORD
+           STRING "AI: " FUNCTION TRIM(WS-AI-RESPONSE) DELIMITED SIZE
+               INTO BATCH-OUT-RECORD
+           WRITE BATCH-OUT-RECORD
+           MOVE SPACES TO BATCH-OUT-RECORD
+           WRITE BATCH-OUT-RECORD.
+
+      *> Collect lines typed between a pair of ``` fences into a
+      *> single WS-USER-INPUT, newline-separated, so pasted code or
+      *> multi-paragraph text doesn't get chopped into one message
+      *> per ACCEPT.
+       READ-MULTILINE-INPUT.
+           DISPLAY DIM "(multi-line mode -- end with ```)" CLR
+           MOVE SPACES TO WS-USER-INPUT
+           MOVE 1 TO WS-ML-PTR
+           MOVE 'N' TO WS-ML-DONE
+           PERFORM UNTIL WS-ML-DONE = 'Y'
+               DISPLAY BLUE "... " CLR WITH NO ADVANCING
+               ACCEPT WS-ML-LINE
+               MOVE FUNCTION TRIM(WS-ML-LINE) TO WS-ML-LINE-TRIM
+               IF WS-ML-LINE-TRIM = '```'
+                   MOVE 'Y' TO WS-ML-DONE
                ELSE
-                   MOVE 'user'        TO WS-MSG-ROLE
-                   MOVE WS-USER-INPUT TO WS-MSG-CONTENT
-                   CALL "CONTEXT-MGR" USING
-                       WS-MSG-ROLE
-                       WS-MSG-CONTENT
-                       WS-MESSAGES-JSON
-                       WS-MSG-COUNT
-
-                   CALL "AI-CALLER" USING
-                       WS-API-KEY
-                       WS-MODEL
-                       WS-MESSAGES-JSON
-                       WS-MSG-COUNT
-                       WS-AI-RESPONSE
-
-                   MOVE FUNCTION LENGTH(
-                       FUNCTION TRIM(WS-MESSAGES-JSON))
-                       TO WS-CONTEXT-SIZE
+                   IF WS-ML-PTR > 1
+                       STRING X"0A" DELIMITED SIZE
+                           INTO WS-USER-INPUT WITH POINTER WS-ML-PTR
+                   END-IF
+                   STRING
+                       FUNCTION TRIM(WS-ML-LINE, TRAILING)
+                           DELIMITED SIZE
+                       INTO WS-USER-INPUT WITH POINTER WS-ML-PTR
+               END-IF
+           END-PERFORM.
+
+      *> Resolve the directory the running executable lives in
+      *> into WS-EXE-DIR (with a trailing slash).
+       RESOLVE-EXE-DIR.
+           ACCEPT WS-EXE-PATH FROM ENVIRONMENT "_"
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TO WS-PATH-LEN
+           MOVE 0 TO WS-SLASH-POS
+           INSPECT FUNCTION REVERSE(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TALLYING WS-SLASH-POS FOR CHARACTERS BEFORE '/'
+           IF WS-SLASH-POS = WS-PATH-LEN
+               MOVE "./" TO WS-EXE-DIR
+           ELSE
+               MOVE WS-EXE-PATH(1:WS-PATH-LEN - WS-SLASH-POS)
+                   TO WS-EXE-DIR
+           END-IF.
+
+      *> Resolve <exe-dir>/sessions/<name>.json into WS-SESSION-PATH
+       BUILD-SESSION-PATH.
+           PERFORM RESOLVE-EXE-DIR
+           STRING
+               FUNCTION TRIM(WS-EXE-DIR)  DELIMITED SIZE
+               "sessions/"                DELIMITED SIZE
+               FUNCTION TRIM(WS-SESSION-NAME) DELIMITED SIZE
+               ".json"                    DELIMITED SIZE
+               INTO WS-SESSION-PATH
+           STRING
+               "mkdir -p "                DELIMITED SIZE
+               FUNCTION TRIM(WS-EXE-DIR)  DELIMITED SIZE
+               "sessions"                 DELIMITED SIZE
+               INTO WS-MKDIR-CMD.
+
+      *> Resolve <exe-dir>/.cobold_autosave.json into WS-AUTOSAVE-PATH
+       BUILD-AUTOSAVE-PATH.
+           PERFORM RESOLVE-EXE-DIR
+           STRING
+               FUNCTION TRIM(WS-EXE-DIR)   DELIMITED SIZE
+               ".cobold_autosave.json"     DELIMITED SIZE
+               INTO WS-AUTOSAVE-PATH
+           STRING
+               "rm -f "                    DELIMITED SIZE
+               FUNCTION TRIM(WS-AUTOSAVE-PATH) DELIMITED SIZE
+               INTO WS-RM-CMD.
+
+      *> Write WS-MESSAGES-JSON + WS-MSG-COUNT to WS-SESSION-PATH
+       WRITE-SESSION-FILE.
+           OPEN OUTPUT SESSION-FILE
+           IF WS-SESSION-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-MSG-COUNT TO WS-SESSION-COUNT-STR
+           MOVE WS-SESSION-COUNT-STR TO SESSION-RECORD
+           WRITE SESSION-RECORD
+           MOVE FUNCTION TRIM(WS-MESSAGES-JSON) TO SESSION-RECORD
+           WRITE SESSION-RECORD
+           CLOSE SESSION-FILE.
 
+      *> Restore WS-MESSAGES-JSON + WS-MSG-COUNT from WS-SESSION-PATH
+       LOAD-SESSION-FILE.
+           MOVE 'N' TO WS-LOAD-OK
+           OPEN INPUT SESSION-FILE
+           IF WS-SESSION-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           READ SESSION-FILE
+               AT END
+                   CLOSE SESSION-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE FUNCTION NUMVAL(SESSION-RECORD(1:2))
+               TO WS-MSG-COUNT
+           READ SESSION-FILE
+               AT END
+                   MOVE '[]' TO WS-MESSAGES-JSON
+               NOT AT END
+                   MOVE SESSION-RECORD TO WS-MESSAGES-JSON
+           END-READ
+           CLOSE SESSION-FILE
+           MOVE 'Y' TO WS-LOAD-OK.
+
+      *> /save <name> -- write WS-MESSAGES-JSON + WS-MSG-COUNT to disk
+       CMD-SAVE.
+           MOVE SPACES TO WS-CMD-WORD WS-SESSION-NAME
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-SESSION-NAME
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-SESSION-NAME) = SPACES
+               DISPLAY DIM "usage: /save <name>" CLR
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-SESSION-PATH
+           CALL "SYSTEM" USING WS-MKDIR-CMD
+           PERFORM WRITE-SESSION-FILE
+           IF WS-SESSION-STATUS NOT = "00"
+               DISPLAY DIM "error: could not write session file" CLR
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY DIM "saved session '" FUNCTION TRIM(WS-SESSION-NAME)
+               "'" CLR.
+
+      *> /load <name> -- restore WS-MESSAGES-JSON + WS-MSG-COUNT
+       CMD-LOAD.
+           MOVE SPACES TO WS-CMD-WORD WS-SESSION-NAME
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-SESSION-NAME
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-SESSION-NAME) = SPACES
+               DISPLAY DIM "usage: /load <name>" CLR
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-SESSION-PATH
+           PERFORM LOAD-SESSION-FILE
+           IF WS-LOAD-OK NOT = 'Y'
+               DISPLAY DIM "error: no saved session '"
+                   FUNCTION TRIM(WS-SESSION-NAME) "'" CLR
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY DIM "loaded session '" FUNCTION TRIM(WS-SESSION-NAME)
+               "'" CLR.
+
+      *> /model <name> -- switch models for the rest of the session
+       CMD-MODEL.
+           MOVE SPACES TO WS-CMD-WORD
+           MOVE SPACES TO WS-MODEL
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-MODEL
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-MODEL) = SPACES
+               DISPLAY DIM "usage: /model <name>" CLR
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY DIM "model set to " FUNCTION TRIM(WS-MODEL) CLR.
+
+      *> /prompt <name> -- switch system-prompt profiles, starting a
+      *> fresh conversation under the new persona.
+       CMD-PROMPT.
+           MOVE SPACES TO WS-CMD-WORD
+           MOVE SPACES TO WS-PROMPT-PROFILE
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-PROMPT-PROFILE
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-PROMPT-PROFILE) = SPACES
+               DISPLAY DIM "usage: /prompt <name>" CLR
+               EXIT PARAGRAPH
+           END-IF
+           CALL "PROMPT-LOADER" USING WS-PROMPT-PROFILE
+               WS-PROMPT-CONTENT WS-PROMPT-STATUS
+           IF WS-PROMPT-STATUS NOT = 'Y' AND WS-PROMPT-STATUS NOT = 'T'
+               DISPLAY DIM "error: no prompt profile '"
+                   FUNCTION TRIM(WS-PROMPT-PROFILE) "'" CLR
+               EXIT PARAGRAPH
+           END-IF
+           MOVE '[]' TO WS-MESSAGES-JSON
+           MOVE 0    TO WS-MSG-COUNT
+           MOVE 'system'          TO WS-MSG-ROLE
+           MOVE WS-PROMPT-CONTENT TO WS-MSG-CONTENT
+           CALL "CONTEXT-MGR" USING
+               WS-MSG-ROLE
+               WS-MSG-CONTENT
+               WS-MESSAGES-JSON
+               WS-MSG-COUNT
+               WS-CM-STATUS
+               WS-CM-TOOL-CALL-ID
+               WS-CM-TOOL-CALLS
+           IF WS-PROMPT-STATUS = 'T'
+               DISPLAY RED
+                   "Warning: system prompt is longer than the "
+                   "buffer can hold and was truncated" CLR
+           END-IF
+           DISPLAY DIM "switched to prompt profile '"
+               FUNCTION TRIM(WS-PROMPT-PROFILE)
+               "' (conversation reset)" CLR.
+
+      *> /compare <model-a> <model-b> -- send the conversation so far
+      *> to two models without changing it, and print both replies one
+      *> after the other so they can be judged against each other. A
+      *> private copy of the context is handed to each AI-CALLER call
+      *> so neither model's reply (or a tool round trip either one
+      *> triggers) ends up in the real conversation.
+       CMD-COMPARE.
+           MOVE SPACES TO WS-CMD-WORD
+           MOVE SPACES TO WS-CMP-MODEL-A
+           MOVE SPACES TO WS-CMP-MODEL-B
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-CMP-MODEL-A WS-CMP-MODEL-B
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-CMP-MODEL-A) = SPACES
+                   OR FUNCTION TRIM(WS-CMP-MODEL-B) = SPACES
+               DISPLAY DIM "usage: /compare <model-a> <model-b>" CLR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-MESSAGES-JSON TO WS-CMP-JSON-A
+           MOVE WS-MSG-COUNT     TO WS-CMP-COUNT-A
+           DISPLAY " "
+           DISPLAY GREEN FUNCTION TRIM(WS-CMP-MODEL-A) " @> " CLR
+               WITH NO ADVANCING
+           CALL "AI-CALLER" USING
+               WS-API-KEY
+               WS-CMP-MODEL-A
+               WS-CMP-JSON-A
+               WS-CMP-COUNT-A
+               WS-CMP-RESP-A
+               WS-STREAMED
+               WS-CMP-PROMPT-TOK
+               WS-CMP-COMPL-TOK
+               WS-TEMPERATURE
+               WS-MAX-TOKENS
+               WS-CMP-ISERR-A
+               WS-TRUNCATED
+           IF WS-CMP-ISERR-A = 'Y'
+               DISPLAY " "
+               DISPLAY RED "error @> " FUNCTION TRIM(WS-CMP-RESP-A) CLR
+           ELSE
+               IF WS-STREAMED NOT = 'Y'
+                   DISPLAY FUNCTION TRIM(WS-CMP-RESP-A)
+               ELSE
                    DISPLAY " "
-                   DISPLAY GREEN "ai @> " CLR
-                       FUNCTION TRIM(WS-AI-RESPONSE)
-                   DISPLAY DIM "context @> "
-                       FUNCTION TRIM(WS-CONTEXT-SIZE)
-                       "/60000 chars used" CLR
+               END-IF
+               IF WS-TRUNCATED = 'Y'
+                   DISPLAY RED "[response truncated -- exceeded the "
+                       "reply buffer and was cut off]" CLR
+               END-IF
+           END-IF
+
+           MOVE WS-MESSAGES-JSON TO WS-CMP-JSON-B
+           MOVE WS-MSG-COUNT     TO WS-CMP-COUNT-B
+           DISPLAY " "
+           DISPLAY GREEN FUNCTION TRIM(WS-CMP-MODEL-B) " @> " CLR
+               WITH NO ADVANCING
+           CALL "AI-CALLER" USING
+               WS-API-KEY
+               WS-CMP-MODEL-B
+               WS-CMP-JSON-B
+               WS-CMP-COUNT-B
+               WS-CMP-RESP-B
+               WS-STREAMED
+               WS-CMP-PROMPT-TOK
+               WS-CMP-COMPL-TOK
+               WS-TEMPERATURE
+               WS-MAX-TOKENS
+               WS-CMP-ISERR-B
+               WS-TRUNCATED
+           IF WS-CMP-ISERR-B = 'Y'
+               DISPLAY " "
+               DISPLAY RED "error @> " FUNCTION TRIM(WS-CMP-RESP-B) CLR
+           ELSE
+               IF WS-STREAMED NOT = 'Y'
+                   DISPLAY FUNCTION TRIM(WS-CMP-RESP-B)
+               ELSE
                    DISPLAY " "
                END-IF
-           END-PERFORM
+               IF WS-TRUNCATED = 'Y'
+                   DISPLAY RED "[response truncated -- exceeded the "
+                       "reply buffer and was cut off]" CLR
+               END-IF
+           END-IF
+           DISPLAY " ".
 
-           STOP RUN.
+      *> /undo -- remove the last user/assistant exchange from the
+      *> conversation, so a bad prompt or a bad reply can be retried
+      *> without starting the whole session over.
+       CMD-UNDO.
+           CALL "CONTEXT-UNDO" USING
+               WS-MESSAGES-JSON
+               WS-MSG-COUNT
+               WS-CM-STATUS
+           IF WS-CM-STATUS NOT = 'Y'
+               DISPLAY DIM "nothing to undo" CLR
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY DIM "removed the last exchange" CLR.
+
+      *> /reload -- re-read the current .env profile and system-prompt
+      *> profile from disk, so credential/model or prompt-file edits
+      *> made mid-session take effect without losing the conversation
+      *> so far (unlike /prompt, which always starts a fresh one).
+       CMD-RELOAD.
+           CALL "ENV-READER" USING
+               WS-ENV-PROFILE
+               WS-API-KEY, WS-MODEL, WS-TEMPERATURE, WS-MAX-TOKENS
+           IF FUNCTION TRIM(WS-API-KEY) = SPACES
+               DISPLAY RED
+                   "Warning: OPENROUTER_API_KEY is missing or blank "
+                   "after reload" CLR
+           END-IF
+           CALL "PROMPT-LOADER" USING WS-PROMPT-PROFILE
+               WS-PROMPT-CONTENT WS-PROMPT-STATUS
+           IF WS-PROMPT-STATUS NOT = 'Y' AND WS-PROMPT-STATUS NOT = 'T'
+               DISPLAY DIM "error: no prompt profile '"
+                   FUNCTION TRIM(WS-PROMPT-PROFILE) "'" CLR
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-PROMPT-CONTENT TO WS-MSG-CONTENT
+           CALL "CONTEXT-RELOAD" USING
+               WS-MESSAGES-JSON
+               WS-MSG-COUNT
+               WS-MSG-CONTENT
+               WS-CM-STATUS
+           IF WS-PROMPT-STATUS = 'T'
+               DISPLAY RED
+                   "Warning: system prompt is longer than the "
+                   "buffer can hold and was truncated" CLR
+           END-IF
+           DISPLAY DIM "reloaded .env and system prompt "
+               "(conversation kept)" CLR.
+
+      *> /export <filename> -- write the conversation so far to a
+      *> Markdown file, one "**You:**"/"**AI:**" block per turn, so it
+      *> can be read outside a terminal or dropped into a ticket.
+       CMD-EXPORT.
+           MOVE SPACES TO WS-CMD-WORD WS-EXPORT-NAME
+           UNSTRING WS-INPUT-TRIM DELIMITED BY SPACE
+               INTO WS-CMD-WORD WS-EXPORT-NAME
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-EXPORT-NAME) = SPACES
+               DISPLAY DIM "usage: /export <filename>" CLR
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-EXPORT-PATH
+           CALL "CONTEXT-EXPORT" USING
+               WS-MESSAGES-JSON
+               WS-EXPORT-PATH
+               WS-EXPORT-STATUS
+           IF WS-EXPORT-STATUS NOT = 'Y'
+               DISPLAY DIM "error: could not write export file" CLR
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY DIM "exported conversation to "
+               FUNCTION TRIM(WS-EXPORT-PATH) CLR.
+
+      *> A bare name gets a .md extension appended, same convention
+      *> /save uses for .json; a name that already ends in .md (or any
+      *> other extension the caller typed) is left alone.
+       BUILD-EXPORT-PATH.
+           MOVE FUNCTION TRIM(WS-EXPORT-NAME) TO WS-EXPORT-PATH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-EXPORT-NAME))
+               TO WS-PATH-LEN
+           IF WS-PATH-LEN < 3
+                   OR WS-EXPORT-NAME(WS-PATH-LEN - 2:3) NOT = '.md'
+               STRING
+                   FUNCTION TRIM(WS-EXPORT-NAME) DELIMITED SIZE
+                   ".md"                         DELIMITED SIZE
+                   INTO WS-EXPORT-PATH
+           END-IF.
+
+      *> /help -- list the slash commands MAIN-PARA understands.
+       CMD-HELP.
+           DISPLAY " "
+           DISPLAY BOLD "commands:" CLR
+           DISPLAY "  /help              show this list" CLR
+           DISPLAY "  /clear             wipe the conversation and"
+               " restart from the system prompt" CLR
+           DISPLAY "  /undo              remove the last exchange from"
+               " the conversation" CLR
+           DISPLAY "  /reload            re-read .env and the system"
+               " prompt (keeps the conversation)" CLR
+           DISPLAY "  /save <name>       save the conversation to disk"
+               CLR
+           DISPLAY "  /load <name>       load a previously saved"
+               " conversation" CLR
+           DISPLAY "  /model <name>      switch models for the rest"
+               " of the session" CLR
+           DISPLAY "  /prompt <name>     switch system-prompt profiles"
+               " (resets the conversation)" CLR
+           DISPLAY "  /compare <a> <b>   send the conversation to two"
+               " models and show both replies" CLR
+           DISPLAY "  /export <file>     write the conversation to a"
+               " Markdown file" CLR
+           DISPLAY "  ```                enter multi-line input, end"
+               " with a lone ``` line" CLR
+           DISPLAY "  /q                 quit" CLR
+           DISPLAY " ".
+
+      *> /clear -- wipe the conversation and restart from the system
+      *> prompt loaded at startup (or /prompt-switched since), without
+      *> re-reading .env or the prompt file from disk.
+       CMD-CLEAR.
+           MOVE '[]' TO WS-MESSAGES-JSON
+           MOVE 0    TO WS-MSG-COUNT
+           IF WS-PROMPT-STATUS = 'Y' OR WS-PROMPT-STATUS = 'T'
+               MOVE 'system'          TO WS-MSG-ROLE
+               MOVE WS-PROMPT-CONTENT TO WS-MSG-CONTENT
+               CALL "CONTEXT-MGR" USING
+                   WS-MSG-ROLE
+                   WS-MSG-CONTENT
+                   WS-MESSAGES-JSON
+                   WS-MSG-COUNT
+                   WS-CM-STATUS
+                   WS-CM-TOOL-CALL-ID
+                   WS-CM-TOOL-CALLS
+           END-IF
+           DISPLAY DIM "conversation cleared" CLR.
+
+      *> Write a checkpoint after every completed turn so a killed
+      *> session doesn't lose the whole conversation.
+       AUTOSAVE-CONTEXT.
+           PERFORM BUILD-AUTOSAVE-PATH
+           MOVE WS-AUTOSAVE-PATH TO WS-SESSION-PATH
+           PERFORM WRITE-SESSION-FILE.
+
+      *> On startup, offer to resume a checkpoint left by a killed
+      *> or crashed session.
+       CHECK-AUTOSAVE.
+           PERFORM BUILD-AUTOSAVE-PATH
+           MOVE WS-AUTOSAVE-PATH TO WS-SESSION-PATH
+           OPEN INPUT SESSION-FILE
+           IF WS-SESSION-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE SESSION-FILE
+           DISPLAY DIM "resume previous session? (y/n) " CLR
+               WITH NO ADVANCING
+           ACCEPT WS-RESUME-ANS
+           IF FUNCTION TRIM(WS-RESUME-ANS) = 'y'
+                   OR FUNCTION TRIM(WS-RESUME-ANS) = 'Y'
+               PERFORM LOAD-SESSION-FILE
+               IF WS-LOAD-OK = 'Y'
+                   DISPLAY DIM "resumed previous session" CLR
+               END-IF
+           END-IF.
+
+      *> Remove the autosave checkpoint on a clean /q exit.
+       DELETE-AUTOSAVE.
+           PERFORM BUILD-AUTOSAVE-PATH
+           CALL "SYSTEM" USING WS-RM-CMD.
