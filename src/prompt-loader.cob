@@ -1,12 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROMPT-LOADER.
 
-      *> CALL "PROMPT-LOADER" USING BY REFERENCE PL-CONTENT PL-STATUS
+      *> CALL "PROMPT-LOADER" USING
+      *>   BY REFERENCE PL-PROFILE PL-CONTENT PL-STATUS
       *>
+      *> PL-PROFILE  PIC X(50)   -- profile name, or spaces for default
       *> PL-CONTENT  PIC X(2000) -- raw prompt text on return
-      *> PL-STATUS   PIC X       -- 'Y' = loaded OK, 'N' = file not found
+      *> PL-STATUS   PIC X       -- 'Y' = loaded OK, 'N' = file not
+      *>                            found, 'T' = loaded but the file
+      *>                            was longer than PL-CONTENT's
+      *>                            capacity and got cut off
       *>
-      *> Resolves prompts/system-prompt.txt relative to the executable,
+      *> Resolves prompts/<profile>.txt relative to the executable
+      *> (prompts/system-prompt.txt when PL-PROFILE is spaces),
       *> matching ENV-READER behaviour. Caller handles JSON-escaping.
 
        ENVIRONMENT DIVISION.
@@ -24,23 +30,27 @@
 
        WORKING-STORAGE SECTION.
        01  WS-PROMPT-PATH      PIC X(500).
+       01  WS-PROFILE-NAME     PIC X(50).
        01  WS-EXE-PATH         PIC X(500).
        01  WS-PATH-LEN         PIC 9(4).
        01  WS-SLASH-POS        PIC 9(4).
        01  WS-FILE-STATUS      PIC XX.
        01  WS-EOF              PIC X.
        01  WS-PTR              PIC 9(4).
+       01  WS-TRUNCATED        PIC X.
 
        LINKAGE SECTION.
+       01  PL-PROFILE          PIC X(50).
        01  PL-CONTENT          PIC X(2000).
        01  PL-STATUS           PIC X.
 
-       PROCEDURE DIVISION USING PL-CONTENT PL-STATUS.
+       PROCEDURE DIVISION USING PL-PROFILE PL-CONTENT PL-STATUS.
 
        MAIN-PARA.
            PERFORM GET-PROMPT-PATH
            MOVE SPACES TO PL-CONTENT
            MOVE 'N'    TO WS-EOF
+           MOVE 'N'    TO WS-TRUNCATED
            MOVE 1      TO WS-PTR
 
            OPEN INPUT PROMPT-FILE
@@ -49,23 +59,44 @@
                EXIT PROGRAM
            END-IF
 
+      *>   Leave enough headroom for the longest possible PROMPT-RECORD
+      *>   so the STRING below can never overrun PL-CONTENT; once a
+      *>   line no longer fits within that margin the file is longer
+      *>   than PL-CONTENT can hold, so the rest is dropped and the
+      *>   truncation flag is raised for the caller to warn about.
            PERFORM UNTIL WS-EOF = 'Y'
                READ PROMPT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       STRING FUNCTION TRIM(PROMPT-RECORD) ' '
-                           DELIMITED SIZE
-                           INTO PL-CONTENT WITH POINTER WS-PTR
+                       IF WS-PTR < FUNCTION LENGTH(PL-CONTENT) - 500
+                           STRING FUNCTION TRIM(PROMPT-RECORD) ' '
+                               DELIMITED SIZE
+                               INTO PL-CONTENT WITH POINTER WS-PTR
+                       ELSE
+                           MOVE 'Y' TO WS-TRUNCATED
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE PROMPT-FILE
 
-           MOVE 'Y' TO PL-STATUS
+           IF WS-TRUNCATED = 'Y'
+               MOVE 'T' TO PL-STATUS
+           ELSE
+               MOVE 'Y' TO PL-STATUS
+           END-IF
            EXIT PROGRAM.
 
-      *> Build path: <exe-dir>/prompts/system-prompt.txt
+      *> Build path: <exe-dir>/prompts/<profile>.txt, defaulting the
+      *> profile name to "system-prompt" when PL-PROFILE is blank.
        GET-PROMPT-PATH.
+           MOVE SPACES TO WS-PROMPT-PATH WS-PROFILE-NAME
+           IF FUNCTION TRIM(PL-PROFILE) = SPACES
+               MOVE "system-prompt" TO WS-PROFILE-NAME
+           ELSE
+               MOVE FUNCTION TRIM(PL-PROFILE) TO WS-PROFILE-NAME
+           END-IF
+
            ACCEPT WS-EXE-PATH FROM ENVIRONMENT "_"
            MOVE FUNCTION LENGTH(
                FUNCTION TRIM(WS-EXE-PATH, TRAILING))
@@ -75,11 +106,17 @@
                FUNCTION TRIM(WS-EXE-PATH, TRAILING))
                TALLYING WS-SLASH-POS FOR CHARACTERS BEFORE '/'
            IF WS-SLASH-POS = WS-PATH-LEN
-               MOVE "./prompts/system-prompt.txt"
-                   TO WS-PROMPT-PATH
+               STRING
+                   "./prompts/"                DELIMITED SIZE
+                   FUNCTION TRIM(WS-PROFILE-NAME) DELIMITED SIZE
+                   ".txt"                      DELIMITED SIZE
+                   INTO WS-PROMPT-PATH
            ELSE
                STRING
                    WS-EXE-PATH(1:WS-PATH-LEN - WS-SLASH-POS)
-                   "prompts/system-prompt.txt"
-                   DELIMITED SIZE INTO WS-PROMPT-PATH
+                       DELIMITED SIZE
+                   "prompts/"                  DELIMITED SIZE
+                   FUNCTION TRIM(WS-PROFILE-NAME) DELIMITED SIZE
+                   ".txt"                      DELIMITED SIZE
+                   INTO WS-PROMPT-PATH
            END-IF.
