@@ -5,7 +5,7 @@
       * Build & run:                                                   *
       *   cobc -x src/test-weather.cob src/weather-tool.cob \         *
       *        -o dist/test-weather                                    *
-      *   ./dist/test-weather London                                   *
+      *   ./dist/test-weather London [forecast-days] [F|C]             *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-WEATHER.
@@ -13,16 +13,43 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-LOCATION         PIC X(100).
-       01  WS-RESULT           PIC X(500).
+       01  WS-DAYS-ARG         PIC X(1).
+       01  WS-DAYS             PIC 9(1).
+       01  WS-RESULT           PIC X(1500).
+       01  WS-UNITS            PIC X(1).
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           ACCEPT WS-LOCATION FROM COMMAND-LINE
+           MOVE SPACES TO WS-LOCATION
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-LOCATION FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-LOCATION
+           END-ACCEPT
            IF FUNCTION TRIM(WS-LOCATION) = SPACES
-               DISPLAY "Usage: test-weather <city>"
+               DISPLAY "Usage: test-weather <city> [forecast-days]"
                STOP RUN
            END-IF
-           CALL "WEATHER-TOOL" USING WS-LOCATION WS-RESULT
+
+           MOVE 0 TO WS-DAYS
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-DAYS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-DAYS-ARG
+           END-ACCEPT
+           IF WS-DAYS-ARG IS NUMERIC
+               MOVE WS-DAYS-ARG TO WS-DAYS
+           END-IF
+
+           MOVE SPACE TO WS-UNITS
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-UNITS FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO WS-UNITS
+           END-ACCEPT
+
+           CALL "WEATHER-TOOL" USING
+               WS-LOCATION WS-DAYS WS-RESULT WS-UNITS
            DISPLAY FUNCTION TRIM(WS-RESULT)
            STOP RUN.
