@@ -2,10 +2,17 @@
       * PROGRAM:     WEATHER-TOOL                                      *
       * DESCRIPTION: Fetches current weather for a location via        *
       *              wttr.in and returns a plain-text summary.         *
+      *              When LK-DAYS is greater than zero, fetches a      *
+      *              multi-day forecast instead of current conditions. *
       *                                                                *
       * CALL "WEATHER-TOOL" USING                                      *
       *   LK-LOCATION  PIC X(100)  -- city/location to look up        *
-      *   LK-RESULT    PIC X(500)  -- weather summary (output)        *
+      *   LK-DAYS      PIC 9(1)    -- 0 = current conditions only,    *
+      *                                1-3 = forecast days requested  *
+      *   LK-RESULT    PIC X(1500) -- weather summary (output)        *
+      *   LK-UNITS     PIC X(1)    -- 'F' = US/Fahrenheit, 'C' =      *
+      *                                metric/Celsius, space = let    *
+      *                                wttr.in pick by geo-IP         *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WEATHER-TOOL.
@@ -14,7 +21,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RESP-FILE
-               ASSIGN TO '/tmp/cobold_weather.txt'
+               ASSIGN TO DYNAMIC WS-RESP-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
@@ -29,32 +36,86 @@
        01  WS-CURL-CMD         PIC X(600).
        01  WS-CURL-RC          PIC S9(9) BINARY.
        01  WS-RESULT-PTR       PIC 9(4).
-       01  WS-LOCATION-ENC     PIC X(200).
+       01  WS-LOCATION-ENC     PIC X(400).
        01  WS-LOC-SRC-IDX      PIC 9(4).
        01  WS-LOC-DST-IDX      PIC 9(4).
        01  WS-LOC-LEN          PIC 9(4).
        01  WS-CHAR             PIC X.
+       01  WS-HEX-DIGITS       PIC X(16)
+               VALUE "0123456789ABCDEF".
+       01  WS-CHAR-VAL         PIC 9(3) BINARY.
+       01  WS-HEX-HI           PIC 9(2) BINARY.
+       01  WS-HEX-LO           PIC 9(2) BINARY.
+       01  WS-LINE-COUNT       PIC 9(4).
+       01  WS-UNITS-FLAG       PIC X(1).
+
+      *> Per-process temp file name, so concurrent weather lookups
+      *> (e.g. two cobold-cli sessions on the same box) don't stomp
+      *> each other's response file.
+       01  WS-PID              PIC 9(9) COMP-5.
+       01  WS-PID-STR          PIC 9(9).
+       01  WS-RESP-PATH        PIC X(60).
 
        LINKAGE SECTION.
        01  LK-LOCATION         PIC X(100).
-       01  LK-RESULT           PIC X(500).
+       01  LK-DAYS             PIC 9(1).
+       01  LK-RESULT           PIC X(1500).
+       01  LK-UNITS            PIC X(1).
 
-       PROCEDURE DIVISION USING LK-LOCATION LK-RESULT.
+       PROCEDURE DIVISION USING
+           LK-LOCATION LK-DAYS LK-RESULT LK-UNITS.
 
        MAIN-PARA.
            MOVE SPACES TO LK-RESULT
+           PERFORM BUILD-TEMP-PATH
+           PERFORM SET-UNITS-FLAG
            PERFORM URL-ENCODE-LOCATION
-           PERFORM BUILD-CURL-CMD
+           IF LK-DAYS = 0
+               PERFORM BUILD-CURL-CMD
+           ELSE
+               PERFORM BUILD-FORECAST-CURL-CMD
+           END-IF
            PERFORM RUN-CURL
            IF WS-CURL-RC NOT = 0
                MOVE 'error: curl failed fetching weather'
                    TO LK-RESULT
                EXIT PROGRAM
            END-IF
-           PERFORM READ-RESPONSE
+           IF LK-DAYS = 0
+               PERFORM READ-RESPONSE
+           ELSE
+               PERFORM READ-FORECAST-RESPONSE
+           END-IF
            EXIT PROGRAM.
 
-      *> Replace spaces with + for URL safety (wttr.in accepts this)
+      *> Fold this process's PID into the response temp file name.
+       BUILD-TEMP-PATH.
+           CALL "C$GETPID" RETURNING WS-PID
+           MOVE WS-PID TO WS-PID-STR
+           STRING
+               "/tmp/cobold_weather_" DELIMITED SIZE
+               WS-PID-STR             DELIMITED SIZE
+               ".txt"                 DELIMITED SIZE
+               INTO WS-RESP-PATH.
+
+      *> wttr.in takes a single-letter unit override -- 'u' forces US
+      *> units (Fahrenheit), 'm' forces metric (Celsius); leaving it
+      *> off lets wttr.in pick by the caller's geo-IP, as before.
+       SET-UNITS-FLAG.
+           EVALUATE LK-UNITS
+               WHEN 'F'
+                   MOVE 'u' TO WS-UNITS-FLAG
+               WHEN 'C'
+                   MOVE 'm' TO WS-UNITS-FLAG
+               WHEN OTHER
+                   MOVE SPACE TO WS-UNITS-FLAG
+           END-EVALUATE.
+
+      *> Space becomes + (wttr.in accepts this in place of %20); any
+      *> other character outside the URL-unreserved set (letters,
+      *> digits, - . _ ~) is percent-encoded so names with commas,
+      *> apostrophes, slashes or non-ASCII bytes survive the shell
+      *> quoting and the wttr.in URL intact.
        URL-ENCODE-LOCATION.
            MOVE SPACES TO WS-LOCATION-ENC
            MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-LOCATION))
@@ -63,16 +124,39 @@
            PERFORM VARYING WS-LOC-SRC-IDX FROM 1 BY 1
                    UNTIL WS-LOC-SRC-IDX > WS-LOC-LEN
                MOVE LK-LOCATION(WS-LOC-SRC-IDX:1) TO WS-CHAR
-               IF WS-CHAR = ' '
-                   MOVE '+' TO
-                       WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
-               ELSE
-                   MOVE WS-CHAR TO
-                       WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
-               END-IF
-               ADD 1 TO WS-LOC-DST-IDX
+               EVALUATE TRUE
+                   WHEN WS-CHAR = ' '
+                       MOVE '+' TO
+                           WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
+                       ADD 1 TO WS-LOC-DST-IDX
+                   WHEN (WS-CHAR >= 'A' AND WS-CHAR <= 'Z')
+                           OR (WS-CHAR >= 'a' AND WS-CHAR <= 'z')
+                           OR (WS-CHAR >= '0' AND WS-CHAR <= '9')
+                           OR WS-CHAR = '-' OR WS-CHAR = '.'
+                           OR WS-CHAR = '_' OR WS-CHAR = '~'
+                       MOVE WS-CHAR TO
+                           WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
+                       ADD 1 TO WS-LOC-DST-IDX
+                   WHEN OTHER
+                       PERFORM PERCENT-ENCODE-CHAR
+               END-EVALUATE
            END-PERFORM.
 
+      *> Emit %XX for WS-CHAR into WS-LOCATION-ENC at the current
+      *> destination position, advancing it past all three bytes.
+       PERCENT-ENCODE-CHAR.
+           COMPUTE WS-CHAR-VAL = FUNCTION ORD(WS-CHAR) - 1
+           COMPUTE WS-HEX-HI = WS-CHAR-VAL / 16
+           COMPUTE WS-HEX-LO = FUNCTION MOD(WS-CHAR-VAL, 16)
+           MOVE '%' TO WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
+           ADD 1 TO WS-LOC-DST-IDX
+           MOVE WS-HEX-DIGITS(WS-HEX-HI + 1:1)
+               TO WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
+           ADD 1 TO WS-LOC-DST-IDX
+           MOVE WS-HEX-DIGITS(WS-HEX-LO + 1:1)
+               TO WS-LOCATION-ENC(WS-LOC-DST-IDX:1)
+           ADD 1 TO WS-LOC-DST-IDX.
+
       *> %l=location %t=temp %C=condition text; &A forces plain output
       *> tr strips the degree sign so output is pure ASCII
        BUILD-CURL-CMD.
@@ -81,9 +165,32 @@
                "curl -s --max-time 10"
                " 'https://wttr.in/"
                FUNCTION TRIM(WS-LOCATION-ENC)
-               "?format=%l:+%t+%C&A'"
+               "?format=%l:+%t+%C&A"
+               FUNCTION TRIM(WS-UNITS-FLAG)
+               "'"
+               " | tr -d '\302\260'"
+               " > " FUNCTION TRIM(WS-RESP-PATH) " 2>&1"
+               DELIMITED SIZE
+               INTO WS-CURL-CMD.
+
+      *> Multi-day forecast: drop the one-line &format flags and take
+      *> wttr.in's plain-text forecast page instead. F/Q/T suppress the
+      *> "Follow" line, the "Weather report" banner, and ANSI control
+      *> sequences respectively; the leading digit caps forecast days
+      *> at LK-DAYS (0-3, per wttr.in's own convention).
+       BUILD-FORECAST-CURL-CMD.
+           MOVE SPACES TO WS-CURL-CMD
+           STRING
+               "curl -s --max-time 10"
+               " 'https://wttr.in/"
+               FUNCTION TRIM(WS-LOCATION-ENC)
+               "?"
+               LK-DAYS
+               "FQT"
+               FUNCTION TRIM(WS-UNITS-FLAG)
+               "'"
                " | tr -d '\302\260'"
-               " > /tmp/cobold_weather.txt 2>&1"
+               " > " FUNCTION TRIM(WS-RESP-PATH) " 2>&1"
                DELIMITED SIZE
                INTO WS-CURL-CMD.
 
@@ -108,3 +215,41 @@
                    MOVE FUNCTION TRIM(RESP-RECORD) TO LK-RESULT
            END-READ
            CLOSE RESP-FILE.
+
+      *> Multi-day forecast comes back as several lines of ASCII art;
+      *> join them with newlines into LK-RESULT, up to its capacity.
+       READ-FORECAST-RESPONSE.
+           MOVE SPACES TO LK-RESULT
+           MOVE 1 TO WS-RESULT-PTR
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT RESP-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'error: could not open weather response file'
+                   TO LK-RESULT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ RESP-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-RESULT-PTR <
+                               FUNCTION LENGTH(LK-RESULT) - 500
+                           IF WS-LINE-COUNT > 0
+                               STRING X"0A" DELIMITED SIZE
+                                   INTO LK-RESULT
+                                   WITH POINTER WS-RESULT-PTR
+                           END-IF
+                           STRING FUNCTION TRIM(RESP-RECORD)
+                                   DELIMITED SIZE
+                               INTO LK-RESULT
+                               WITH POINTER WS-RESULT-PTR
+                           ADD 1 TO WS-LINE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RESP-FILE
+           IF WS-LINE-COUNT = 0
+               MOVE 'error: empty weather response' TO LK-RESULT
+           END-IF.
