@@ -4,32 +4,124 @@
       *> CALL "AI-CALLER" USING
       *>   LK-API-KEY       PIC X(300)   -- OpenRouter API key
       *>   LK-MODEL         PIC X(100)   -- model identifier
-      *>   LK-MESSAGES-JSON PIC X(16000) -- context array (updated)
+      *>   LK-MESSAGES-JSON PIC X(60000) -- context array (updated)
       *>   LK-MSG-COUNT     PIC 99       -- turn count (updated)
       *>   LK-RESPONSE      PIC X(2000)  -- extracted assistant text
+      *>   LK-STREAMED      PIC X        -- 'Y' if reply was already
+      *>                                    echoed to the screen as it
+      *>                                    streamed in, 'N' if
+      *>                                    LK-RESPONSE still needs to
+      *>                                    be displayed by the caller
+      *>                                    (e.g. an error message)
+      *>   LK-PROMPT-TOKENS     PIC 9(6) -- prompt tokens billed, this
+      *>                                    call (0 if unavailable)
+      *>   LK-COMPLETION-TOKENS PIC 9(6) -- completion tokens billed,
+      *>                                    this call (0 if unavailable)
+      *>   LK-TEMPERATURE       PIC 9V99 -- sampling temperature
+      *>   LK-MAX-TOKENS        PIC 9(5) -- max completion tokens
+      *>   LK-IS-ERROR          PIC X    -- 'Y' if LK-RESPONSE holds an
+      *>                                    OpenRouter error message
+      *>                                    rather than an assistant
+      *>                                    reply
+      *>   LK-TRUNCATED         PIC X    -- 'Y' if the assistant's reply
+      *>                                    was longer than LK-RESPONSE
+      *>                                    could hold and got cut off
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PAYLOAD-FILE
-               ASSIGN TO '/tmp/cobold_payload.json'
+               ASSIGN TO DYNAMIC WS-PAYLOAD-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PAY-STATUS.
            SELECT RESP-FILE
-               ASSIGN TO '/tmp/cobold_resp.json'
+               ASSIGN TO DYNAMIC WS-RESP-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PAYLOAD-FILE.
-       01  PAYLOAD-RECORD      PIC X(16500).
+       01  PAYLOAD-RECORD      PIC X(61000).
        FD  RESP-FILE.
        01  RESP-RECORD         PIC X(4000).
 
        WORKING-STORAGE SECTION.
-       01  WS-PAYLOAD          PIC X(16500).
+       01  WS-PAYLOAD          PIC X(61000).
        01  WS-CURL-CMD         PIC X(500).
+       01  WS-RM-CMD           PIC X(150).
+
+      *> Per-process temp file names, so two cobold-cli sessions
+      *> (interactive plus a /compare or batch run, or two operators
+      *> sharing a box) never stomp each other's in-flight request.
+       01  WS-PID              PIC 9(9) COMP-5.
+       01  WS-PID-STR          PIC 9(9).
+       01  WS-PAYLOAD-PATH     PIC X(60).
+       01  WS-RESP-PATH        PIC X(60).
+       01  WS-INCLUDE-TOOLS    PIC X VALUE 'Y'.
+       01  WS-TOOLS-JSON       PIC X(900).
+
+      *> CONTEXT-MGR bakes a "timestamp" field into every stored
+      *> message object for /export and /undo's benefit -- it is not
+      *> part of the OpenAI-compatible message schema, so strip it
+      *> out of the copy that actually goes into the request body.
+       01  WS-PAYLOAD-MSGS     PIC X(60000).
+       01  WS-TS-MARKER        PIC X(14) VALUE ',"timestamp":"'.
+       01  WS-TS-SEG-LEN       PIC 9(3) VALUE 34.
+       01  WS-STRIP-SRC-LEN    PIC 9(5).
+       01  WS-STRIP-SRC-IDX    PIC 9(5).
+       01  WS-STRIP-DST-IDX    PIC 9(5).
+
+      *> Error-response detection -- OpenRouter sends
+      *> {"error":{"message":"..."}} instead of a content chunk when
+      *> the request itself fails (bad key, invalid model, rate limit).
+       01  WS-ERR-SEARCH       PIC X(9) VALUE '"error":{'.
+       01  WS-ERR-POS          PIC 9(4).
+       01  WS-HAS-ERROR        PIC X VALUE 'N'.
+       01  WS-ERR-MSG-MARKER   PIC X(11) VALUE '"message":"'.
+       01  WS-ERR-MSG-POS      PIC 9(4).
+       01  WS-ERROR-MSG        PIC X(500).
+       01  WS-ERR-MSG-IDX      PIC 9(4).
+
+      *> Tool-call detection/extraction
+       01  WS-TC-SEARCH        PIC X(12) VALUE '"tool_calls"'.
+       01  WS-TC-POS           PIC 9(4).
+       01  WS-HAS-TOOL-CALL    PIC X VALUE 'N'.
+       01  WS-LOC-MARKER       PIC X(15) VALUE '\"location\":\"'.
+       01  WS-LOC-POS          PIC 9(4).
+       01  WS-TOOL-LOC-IDX     PIC 9(4).
+       01  WS-TOOL-LOCATION    PIC X(100).
+       01  WS-DAYS-MARKER      PIC X(9) VALUE '\"days\":'.
+       01  WS-DAYS-POS         PIC 9(4).
+       01  WS-TOOL-DAYS        PIC 9(1).
+       01  WS-UNITS-MARKER     PIC X(12) VALUE '\"units\":\"'.
+       01  WS-UNITS-POS        PIC 9(4).
+       01  WS-TOOL-UNITS-IDX   PIC 9(4).
+       01  WS-TOOL-UNITS       PIC X(10).
+       01  WS-TOOL-UNITS-CODE  PIC X(1).
+       01  WS-TOOL-RESULT      PIC X(1500).
+      *> "id" and "name" are plain (unescaped) keys of the tool_calls
+      *> entry itself, unlike location/days/units/path which live
+      *> inside the escaped "arguments" string -- so their markers
+      *> have no \" pairs.
+       01  WS-ID-MARKER        PIC X(6) VALUE '"id":"'.
+       01  WS-ID-POS           PIC 9(4).
+       01  WS-TOOL-CALL-ID     PIC X(40).
+       01  WS-NAME-MARKER      PIC X(8) VALUE '"name":"'.
+       01  WS-NAME-POS         PIC 9(4).
+       01  WS-TOOL-NAME        PIC X(30).
+       01  WS-TOOL-DISPATCHED  PIC X.
+       01  WS-PATH-MARKER      PIC X(11) VALUE '\"path\":\"'.
+       01  WS-PATH-POS         PIC 9(4).
+       01  WS-TOOL-PATH        PIC X(300).
+       01  WS-FT-STATUS        PIC X.
+       01  WS-TOOL-ARGS-JSON   PIC X(400).
+       01  WS-TOOL-ARGS-ESC    PIC X(420).
+       01  WS-ARGS-PTR         PIC 9(4).
+       01  WS-ARGS-SRC-IDX     PIC 9(4).
+       01  WS-ARGS-DST-IDX     PIC 9(4).
+       01  WS-ARGS-SRC-LEN     PIC 9(4).
+       01  WS-ARGS-CHAR        PIC X.
 
        01  WS-RESPONSE         PIC X(16000).
        01  WS-RESP-PTR         PIC 9(4).
@@ -41,6 +133,7 @@
        01  WS-SEARCH           PIC X(11) VALUE '"content":"'.
        01  WS-CONTENT          PIC X(2000).
        01  WS-UNESCAPED        PIC X(2000).
+       01  WS-RESPONSE-TRUNC   PIC X VALUE 'N'.
        01  WS-RESP-LEN         PIC 9(4).
        01  WS-SCAN-IDX         PIC 9(4).
        01  WS-FOUND-POS        PIC 9(4).
@@ -55,24 +148,74 @@
        01  WS-BS-COUNT         PIC 9(4).
        01  WS-CURL-RC          PIC S9(9) BINARY.
        01  WS-ERROR-FLAG       PIC X VALUE 'N'.
+       01  WS-RETRY-COUNT      PIC 9.
+       01  WS-MAX-RETRIES      PIC 9 VALUE 3.
+       01  WS-SLEEP-CMD        PIC X(20) VALUE "sleep 1".
+
+      *> Streaming (SSE) response handling -- each "data: {...}" line
+      *> in the response file is a partial chunk of the reply.
+       01  WS-LINE             PIC X(4000).
+       01  WS-LINE-LEN         PIC 9(4).
+       01  WS-LINE-BODY        PIC X(4000).
+       01  WS-LC-FOUND-POS     PIC 9(4).
+       01  WS-LC-SCAN-IDX      PIC 9(4).
+       01  WS-LC-CONTENT       PIC X(2000).
+       01  WS-LC-CONTENT-IDX   PIC 9(4).
+       01  WS-LC-UNESC         PIC X(2000).
+       01  WS-LC-UNESC-IDX     PIC 9(4).
+       01  WS-LC-UNESC-LEN     PIC 9(4).
+
+      *> Token usage -- OpenRouter sends a final SSE chunk carrying a
+      *> "usage" object once stream_options.include_usage is set.
+       01  WS-USG-P-MARKER     PIC X(16) VALUE '"prompt_tokens":'.
+       01  WS-USG-C-MARKER     PIC X(20) VALUE '"completion_tokens":'.
+       01  WS-USG-POS          PIC 9(4).
+       01  WS-USG-DIGITS       PIC X(6).
+       01  WS-USG-DIGIT-IDX    PIC 9(4).
+       01  WS-USG-VALUE        PIC 9(6).
+       01  WS-PROMPT-TOKENS    PIC 9(6).
+       01  WS-COMPLETION-TOKENS PIC 9(6).
+
+      *> Generation parameters -- rendered into the payload JSON
+       01  WS-TEMP-EDIT        PIC 9.99.
+       01  WS-MAXTOK-EDIT      PIC ZZZZ9.
 
       *> Staging fields for CONTEXT-MGR call
        01  WS-ROLE-BUF         PIC X(20).
        01  WS-CONTENT-BUF      PIC X(2000).
+       01  WS-CM-STATUS        PIC X.
+       01  WS-CM-TOOL-CALLS    PIC X(600).
+       01  WS-BLANK-TOOL-CALL-ID PIC X(40) VALUE SPACES.
+       01  WS-BLANK-TOOL-CALLS   PIC X(600) VALUE SPACES.
 
        LINKAGE SECTION.
        01  LK-API-KEY          PIC X(300).
        01  LK-MODEL            PIC X(100).
-       01  LK-MESSAGES-JSON    PIC X(16000).
+       01  LK-MESSAGES-JSON    PIC X(60000).
        01  LK-MSG-COUNT        PIC 99.
        01  LK-RESPONSE         PIC X(2000).
+       01  LK-STREAMED         PIC X.
+       01  LK-PROMPT-TOKENS    PIC 9(6).
+       01  LK-COMPLETION-TOKENS PIC 9(6).
+       01  LK-TEMPERATURE      PIC 9V99.
+       01  LK-MAX-TOKENS       PIC 9(5).
+       01  LK-IS-ERROR         PIC X.
+       01  LK-TRUNCATED        PIC X.
 
        PROCEDURE DIVISION USING
            LK-API-KEY LK-MODEL LK-MESSAGES-JSON LK-MSG-COUNT
-           LK-RESPONSE.
+           LK-RESPONSE LK-STREAMED LK-PROMPT-TOKENS LK-COMPLETION-TOKENS
+           LK-TEMPERATURE LK-MAX-TOKENS LK-IS-ERROR LK-TRUNCATED.
 
        MAIN-PARA.
            MOVE 'N' TO WS-ERROR-FLAG
+           MOVE 'N' TO LK-STREAMED
+           MOVE 'N' TO LK-IS-ERROR
+           MOVE 'N' TO LK-TRUNCATED
+           MOVE 0 TO WS-PROMPT-TOKENS WS-COMPLETION-TOKENS
+           MOVE 0 TO LK-PROMPT-TOKENS LK-COMPLETION-TOKENS
+           MOVE 'Y' TO WS-INCLUDE-TOOLS
+           PERFORM BUILD-TEMP-PATHS
            PERFORM BUILD-PAYLOAD
            PERFORM WRITE-PAYLOAD
            IF WS-ERROR-FLAG = 'Y'
@@ -84,25 +227,163 @@
                EXIT PROGRAM
            END-IF
            PERFORM READ-RESPONSE
+           MOVE 'Y' TO LK-STREAMED
            IF WS-ERROR-FLAG = 'Y'
                EXIT PROGRAM
            END-IF
-           PERFORM EXTRACT-CONTENT
-           PERFORM UNESCAPE-CONTENT
+           PERFORM DETECT-ERROR-RESPONSE
+           IF WS-HAS-ERROR = 'Y'
+               PERFORM EXTRACT-ERROR-MESSAGE
+               MOVE FUNCTION TRIM(WS-ERROR-MSG) TO LK-RESPONSE
+               MOVE 'Y' TO LK-IS-ERROR
+               EXIT PROGRAM
+           END-IF
+           PERFORM DETECT-TOOL-CALL
+           IF WS-HAS-TOOL-CALL = 'Y'
+               PERFORM HANDLE-TOOL-CALL
+               IF WS-ERROR-FLAG = 'Y'
+                   EXIT PROGRAM
+               END-IF
+           END-IF
            PERFORM APPEND-ASSISTANT
+           MOVE WS-RESPONSE-TRUNC TO LK-TRUNCATED
            MOVE WS-UNESCAPED TO LK-RESPONSE
+           MOVE WS-PROMPT-TOKENS TO LK-PROMPT-TOKENS
+           MOVE WS-COMPLETION-TOKENS TO LK-COMPLETION-TOKENS
            EXIT PROGRAM.
 
-      *> Build: {"model":"<model>","messages":<json>}
+      *> Fold this process's PID into the payload/response temp file
+      *> names so concurrent cobold-cli processes don't share them.
+       BUILD-TEMP-PATHS.
+           CALL "C$GETPID" RETURNING WS-PID
+           MOVE WS-PID TO WS-PID-STR
+           STRING
+               "/tmp/cobold_payload_" DELIMITED SIZE
+               WS-PID-STR             DELIMITED SIZE
+               ".json"                DELIMITED SIZE
+               INTO WS-PAYLOAD-PATH
+           STRING
+               "/tmp/cobold_resp_"    DELIMITED SIZE
+               WS-PID-STR             DELIMITED SIZE
+               ".json"                DELIMITED SIZE
+               INTO WS-RESP-PATH.
+
+      *> Build: {"model":"<model>","messages":<json>[,"tools":[...]],
+      *>         "temperature":N.NN,"max_tokens":N,"stream":true}
        BUILD-PAYLOAD.
            MOVE SPACES TO WS-PAYLOAD
+           MOVE LK-TEMPERATURE TO WS-TEMP-EDIT
+           MOVE LK-MAX-TOKENS  TO WS-MAXTOK-EDIT
+           PERFORM STRIP-TIMESTAMPS
+           IF WS-INCLUDE-TOOLS = 'Y'
+               PERFORM BUILD-TOOLS-JSON
+               STRING
+                   "{""model"":"""                  DELIMITED SIZE
+                   FUNCTION TRIM(LK-MODEL)          DELIMITED SIZE
+                   """,""messages"":"               DELIMITED SIZE
+                   FUNCTION TRIM(WS-PAYLOAD-MSGS)   DELIMITED SIZE
+                   ",""tools"":["                   DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOOLS-JSON)     DELIMITED SIZE
+                   "],""temperature"":"             DELIMITED SIZE
+                   WS-TEMP-EDIT                     DELIMITED SIZE
+                   ",""max_tokens"":"               DELIMITED SIZE
+                   FUNCTION TRIM(WS-MAXTOK-EDIT)    DELIMITED SIZE
+                   ",""stream"":true,""stream_options"":"
+                                                     DELIMITED SIZE
+                   "{""include_usage"":true}}"      DELIMITED SIZE
+                   INTO WS-PAYLOAD
+           ELSE
+               STRING
+                   "{""model"":"""                  DELIMITED SIZE
+                   FUNCTION TRIM(LK-MODEL)          DELIMITED SIZE
+                   """,""messages"":"               DELIMITED SIZE
+                   FUNCTION TRIM(WS-PAYLOAD-MSGS)   DELIMITED SIZE
+                   ",""temperature"":"              DELIMITED SIZE
+                   WS-TEMP-EDIT                     DELIMITED SIZE
+                   ",""max_tokens"":"               DELIMITED SIZE
+                   FUNCTION TRIM(WS-MAXTOK-EDIT)    DELIMITED SIZE
+                   ",""stream"":true,""stream_options"":"
+                                                     DELIMITED SIZE
+                   "{""include_usage"":true}}"      DELIMITED SIZE
+                   INTO WS-PAYLOAD
+           END-IF.
+
+      *> Copy LK-MESSAGES-JSON into WS-PAYLOAD-MSGS with every
+      *> ,"timestamp":"YYYY-MM-DD HH:MM:SS" segment removed -- that
+      *> field is CONTEXT-MGR's own bookkeeping, not part of the
+      *> message schema OpenRouter expects. BUILD-TIMESTAMP always
+      *> emits the same fixed-width 19-character stamp, so the whole
+      *> inserted segment (marker + stamp + closing quote) is always
+      *> exactly WS-TS-SEG-LEN bytes and can be skipped without
+      *> parsing quotes.
+       STRIP-TIMESTAMPS.
+           MOVE SPACES TO WS-PAYLOAD-MSGS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-MESSAGES-JSON))
+               TO WS-STRIP-SRC-LEN
+           MOVE 1 TO WS-STRIP-SRC-IDX
+           MOVE 1 TO WS-STRIP-DST-IDX
+           PERFORM UNTIL WS-STRIP-SRC-IDX > WS-STRIP-SRC-LEN
+               IF WS-STRIP-SRC-IDX + 13 <= WS-STRIP-SRC-LEN
+                       AND LK-MESSAGES-JSON(WS-STRIP-SRC-IDX:14)
+                           = WS-TS-MARKER
+                   ADD WS-TS-SEG-LEN TO WS-STRIP-SRC-IDX
+               ELSE
+                   MOVE LK-MESSAGES-JSON(WS-STRIP-SRC-IDX:1)
+                       TO WS-PAYLOAD-MSGS(WS-STRIP-DST-IDX:1)
+                   ADD 1 TO WS-STRIP-DST-IDX
+                   ADD 1 TO WS-STRIP-SRC-IDX
+               END-IF
+           END-PERFORM.
+
+      *> Advertise the get_weather and read_file functions so the
+      *> model can ask us to call WEATHER-TOOL or FILE-TOOL instead of
+      *> guessing at conditions or source content.
+       BUILD-TOOLS-JSON.
+           MOVE SPACES TO WS-TOOLS-JSON
            STRING
-               "{""model"":"""                  DELIMITED SIZE
-               FUNCTION TRIM(LK-MODEL)          DELIMITED SIZE
-               """,""messages"":"               DELIMITED SIZE
-               FUNCTION TRIM(LK-MESSAGES-JSON)  DELIMITED SIZE
-               "}"                              DELIMITED SIZE
-               INTO WS-PAYLOAD.
+               '{"type":"function","function":{"name":"get_weather"'
+                   DELIMITED SIZE
+               ',"description":"Get the current weather for a city"'
+                   DELIMITED SIZE
+               ',"parameters":{"type":"object","properties":'
+                   DELIMITED SIZE
+               '{"location":{"type":"string","description":'
+                   DELIMITED SIZE
+               '"City or place name, e.g. Raleigh, NC"}'
+                   DELIMITED SIZE
+               ',"days":{"type":"integer","description":'
+                   DELIMITED SIZE
+               '"Forecast days wanted, 0-3; 0 or omitted means'
+                   DELIMITED SIZE
+               ' current conditions only"}'
+                   DELIMITED SIZE
+               ',"units":{"type":"string","enum":["us","metric"],'
+                   DELIMITED SIZE
+               '"description":"Temperature units; omit to use the'
+                   DELIMITED SIZE
+               ' local convention for that location"}}'
+                   DELIMITED SIZE
+               ',"required":["location"]}}}'
+                   DELIMITED SIZE
+               ',{"type":"function","function":{"name":"read_file"'
+                   DELIMITED SIZE
+               ',"description":"Read the contents of a local file on'
+                   DELIMITED SIZE
+               ' this system, such as a JCL member or copybook, so'
+                   DELIMITED SIZE
+               ' answers can be grounded in the actual source rather'
+                   DELIMITED SIZE
+               ' than a pasted excerpt"'
+                   DELIMITED SIZE
+               ',"parameters":{"type":"object","properties":'
+                   DELIMITED SIZE
+               '{"path":{"type":"string","description":'
+                   DELIMITED SIZE
+               '"Path to the file to read"}}'
+                   DELIMITED SIZE
+               ',"required":["path"]}}}'
+                   DELIMITED SIZE
+               INTO WS-TOOLS-JSON.
 
       *> Write payload to temp file -- avoids all shell quoting issues
        WRITE-PAYLOAD.
@@ -111,6 +392,7 @@
                MOVE "error: could not open payload file for write"
                    TO LK-RESPONSE
                MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'Y' TO LK-IS-ERROR
                EXIT PARAGRAPH
            END-IF
            MOVE FUNCTION TRIM(WS-PAYLOAD) TO PAYLOAD-RECORD
@@ -120,6 +402,7 @@
                MOVE "error: could not write payload file"
                    TO LK-RESPONSE
                MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'Y' TO LK-IS-ERROR
                EXIT PARAGRAPH
            END-IF
            CLOSE PAYLOAD-FILE.
@@ -128,37 +411,76 @@
        BUILD-CURL-CMD.
            MOVE SPACES TO WS-CURL-CMD
            STRING
-               "curl -s -X POST"
+               "curl -s -N --max-time 60 -X POST"
                " https://openrouter.ai/api/v1/chat/completions"
                " -H 'Authorization: Bearer "
                FUNCTION TRIM(LK-API-KEY)
                "'"
                " -H 'Content-Type: application/json'"
-               " -d @/tmp/cobold_payload.json"
-               " > /tmp/cobold_resp.json 2>&1"
+               " -d @" FUNCTION TRIM(WS-PAYLOAD-PATH)
+               " > " FUNCTION TRIM(WS-RESP-PATH) " 2>&1"
                DELIMITED SIZE
                INTO WS-CURL-CMD.
 
-      *> Block until curl finishes; non-zero exit = network/auth error
+      *> Block until curl finishes; retry a couple of times with a
+      *> short pause before giving up, since OpenRouter occasionally
+      *> times out transiently under load.
        RUN-CURL.
-           CALL "SYSTEM" USING WS-CURL-CMD
-               RETURNING WS-CURL-RC
+           PERFORM VARYING WS-RETRY-COUNT FROM 1 BY 1
+                   UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
+               CALL "SYSTEM" USING WS-CURL-CMD
+                   RETURNING WS-CURL-RC
+               IF WS-CURL-RC = 0
+                   EXIT PERFORM
+               END-IF
+               IF WS-RETRY-COUNT < WS-MAX-RETRIES
+                   CALL "SYSTEM" USING WS-SLEEP-CMD
+               END-IF
+           END-PERFORM
            IF WS-CURL-RC NOT = 0
                MOVE "error: curl failed (network or auth problem)"
                    TO LK-RESPONSE
                MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'Y' TO LK-IS-ERROR
+               PERFORM CLEANUP-TEMP-FILES
            END-IF.
 
-      *> Read all lines from temp file into WS-RESPONSE
+      *> A curl call that never completed leaves its payload/response
+      *> temp files behind with nothing left to clean them up later --
+      *> the normal exit path doesn't remove them either, but at least
+      *> those hold a real response worth keeping around to debug.
+       CLEANUP-TEMP-FILES.
+           MOVE SPACES TO WS-RM-CMD
+           STRING
+               "rm -f "                        DELIMITED SIZE
+               FUNCTION TRIM(WS-PAYLOAD-PATH)  DELIMITED SIZE
+               " "                              DELIMITED SIZE
+               FUNCTION TRIM(WS-RESP-PATH)     DELIMITED SIZE
+               INTO WS-RM-CMD
+           CALL "SYSTEM" USING WS-RM-CMD.
+
+      *> Read the SSE response stream one line at a time. Each
+      *> "data: {...}" line is a partial chunk -- as soon as a chunk's
+      *> content delta is decoded it is echoed to the screen and
+      *> appended to WS-UNESCAPED, so the reply appears to form on
+      *> screen instead of showing up all at once when curl exits.
+      *> The raw chunk bodies are also concatenated into WS-RESPONSE
+      *> (in order, with nothing dropped) so DETECT-TOOL-CALL can
+      *> still find a "tool_calls" block even if it was split across
+      *> several delta chunks.
        READ-RESPONSE.
            MOVE SPACES TO WS-RESPONSE
            MOVE 1 TO WS-RESP-PTR
+           MOVE SPACES TO WS-UNESCAPED
+           MOVE 1 TO WS-UNE-DST-IDX
+           MOVE 'N' TO WS-RESPONSE-TRUNC
            MOVE 'N' TO WS-EOF
            OPEN INPUT RESP-FILE
            IF WS-FILE-STATUS NOT = "00"
                MOVE "error: could not open response file"
                    TO LK-RESPONSE
                MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'Y' TO LK-IS-ERROR
                EXIT PARAGRAPH
            END-IF
            PERFORM UNTIL WS-EOF = 'Y'
@@ -166,87 +488,639 @@
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       STRING
-                           FUNCTION TRIM(RESP-RECORD) DELIMITED SIZE
-                           INTO WS-RESPONSE WITH POINTER WS-RESP-PTR
+                       PERFORM PROCESS-STREAM-LINE
                END-READ
            END-PERFORM
            CLOSE RESP-FILE.
 
-      *> Find last "content":"..." value in the response JSON
-       EXTRACT-CONTENT.
-           MOVE SPACES TO WS-CONTENT
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RESPONSE))
+      *> Strip an SSE "data: " prefix, skip the "[DONE]" sentinel and
+      *> blank keep-alive lines, fold the chunk body into WS-RESPONSE,
+      *> and pull out any content delta it carries.
+       PROCESS-STREAM-LINE.
+           MOVE FUNCTION TRIM(RESP-RECORD) TO WS-LINE
+           IF WS-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) TO WS-LINE-LEN
+           MOVE SPACES TO WS-LINE-BODY
+           IF WS-LINE-LEN > 6 AND WS-LINE(1:6) = 'data: '
+               MOVE WS-LINE(7:WS-LINE-LEN - 6) TO WS-LINE-BODY
+           ELSE
+               MOVE WS-LINE TO WS-LINE-BODY
+           END-IF
+           IF FUNCTION TRIM(WS-LINE-BODY) = '[DONE]'
+               EXIT PARAGRAPH
+           END-IF
+           STRING
+               FUNCTION TRIM(WS-LINE-BODY) DELIMITED SIZE
+               INTO WS-RESPONSE WITH POINTER WS-RESP-PTR
+           PERFORM EXTRACT-LINE-CONTENT
+           PERFORM EXTRACT-PROMPT-TOKENS
+           PERFORM EXTRACT-COMPLETION-TOKENS.
+
+      *> Pull "content":"..." out of one decoded chunk, unescape it,
+      *> print it immediately, and append it to the running reply.
+       EXTRACT-LINE-CONTENT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE-BODY))
                TO WS-RESP-LEN
-           MOVE 0 TO WS-FOUND-POS
-           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
-                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 11
-               IF WS-RESPONSE(WS-SCAN-IDX:11) = WS-SEARCH
-                   MOVE WS-SCAN-IDX TO WS-FOUND-POS
+           MOVE 0 TO WS-LC-FOUND-POS
+           PERFORM VARYING WS-LC-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN - 11
+               IF WS-LINE-BODY(WS-LC-SCAN-IDX:11) = WS-SEARCH
+                   MOVE WS-LC-SCAN-IDX TO WS-LC-FOUND-POS
+                   EXIT PERFORM
                END-IF
            END-PERFORM
-           IF WS-FOUND-POS = 0
-               MOVE FUNCTION TRIM(WS-RESPONSE) TO WS-CONTENT
+           IF WS-LC-FOUND-POS = 0
                EXIT PARAGRAPH
            END-IF
-           ADD 11 TO WS-FOUND-POS GIVING WS-SCAN-IDX
-           MOVE 1 TO WS-CONTENT-IDX
+           MOVE SPACES TO WS-LC-CONTENT
+           ADD 11 TO WS-LC-FOUND-POS GIVING WS-LC-SCAN-IDX
+           MOVE 1 TO WS-LC-CONTENT-IDX
            MOVE 0 TO WS-BS-COUNT
            MOVE 'N' TO WS-DONE
-           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+           PERFORM UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN
                       OR WS-DONE = 'Y'
-               MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO WS-CHAR
+               MOVE WS-LINE-BODY(WS-LC-SCAN-IDX:1) TO WS-CHAR
                IF WS-CHAR = '"'
                    AND FUNCTION MOD(WS-BS-COUNT, 2) = 0
                    MOVE 'Y' TO WS-DONE
                ELSE
-                   MOVE WS-CHAR TO WS-CONTENT(WS-CONTENT-IDX:1)
-                   ADD 1 TO WS-CONTENT-IDX
+                   MOVE WS-CHAR TO WS-LC-CONTENT(WS-LC-CONTENT-IDX:1)
+                   ADD 1 TO WS-LC-CONTENT-IDX
                    IF WS-CHAR = '\'
                        ADD 1 TO WS-BS-COUNT
                    ELSE
                        MOVE 0 TO WS-BS-COUNT
                    END-IF
                END-IF
-               ADD 1 TO WS-SCAN-IDX
-           END-PERFORM.
+               ADD 1 TO WS-LC-SCAN-IDX
+           END-PERFORM
+           MOVE WS-LC-CONTENT-IDX TO WS-LC-UNESC-LEN
+           SUBTRACT 1 FROM WS-LC-UNESC-LEN
+           IF WS-LC-UNESC-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNESCAPE-LINE-CONTENT
+           DISPLAY WS-LC-UNESC(1:WS-LC-UNESC-IDX - 1)
+               WITH NO ADVANCING
+      *>   The screen already has the full reply via the DISPLAY above
+      *>   even once WS-UNESCAPED fills up -- only the copy that goes
+      *>   into LK-RESPONSE (and from there into the saved context) is
+      *>   ever short, so the caller is told via LK-TRUNCATED instead
+      *>   of silently keeping an incomplete turn on file.
+           IF WS-UNE-DST-IDX < FUNCTION LENGTH(WS-UNESCAPED) - 500
+               STRING
+                   WS-LC-UNESC(1:WS-LC-UNESC-IDX - 1) DELIMITED SIZE
+                   INTO WS-UNESCAPED WITH POINTER WS-UNE-DST-IDX
+           ELSE
+               MOVE 'Y' TO WS-RESPONSE-TRUNC
+           END-IF.
 
-      *> Decode JSON string escapes: \n -> newline, \t -> tab, \\ -> \
-       UNESCAPE-CONTENT.
-           MOVE SPACES TO WS-UNESCAPED
-           MOVE 1 TO WS-UNE-DST-IDX
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CONTENT))
-               TO WS-UNE-LEN
+      *> Decode JSON string escapes in one chunk's content value:
+      *> \n -> newline, \t -> tab, \\ -> \, \" -> "
+       UNESCAPE-LINE-CONTENT.
+           MOVE SPACES TO WS-LC-UNESC
+           MOVE 1 TO WS-LC-UNESC-IDX
            PERFORM VARYING WS-UNE-SRC-IDX FROM 1 BY 1
-                   UNTIL WS-UNE-SRC-IDX > WS-UNE-LEN
-               MOVE WS-CONTENT(WS-UNE-SRC-IDX:1) TO WS-CHAR
+                   UNTIL WS-UNE-SRC-IDX > WS-LC-UNESC-LEN
+               MOVE WS-LC-CONTENT(WS-UNE-SRC-IDX:1) TO WS-CHAR
                IF WS-CHAR = '\'
-                       AND WS-UNE-SRC-IDX < WS-UNE-LEN
+                       AND WS-UNE-SRC-IDX < WS-LC-UNESC-LEN
                    ADD 1 TO WS-UNE-SRC-IDX
-                   MOVE WS-CONTENT(WS-UNE-SRC-IDX:1) TO WS-NEXT-CHAR
+                   MOVE WS-LC-CONTENT(WS-UNE-SRC-IDX:1) TO WS-NEXT-CHAR
                    EVALUATE WS-NEXT-CHAR
                        WHEN 'n'
                            MOVE X"0A" TO
-                               WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                               WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                        WHEN 't'
                            MOVE X"09" TO
-                               WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                               WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                        WHEN '\'
                            MOVE '\' TO
-                               WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                               WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                        WHEN '"'
                            MOVE '"' TO
-                               WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                               WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                        WHEN OTHER
                            MOVE WS-NEXT-CHAR TO
-                               WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                               WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                    END-EVALUATE
                ELSE
-                   MOVE WS-CHAR TO WS-UNESCAPED(WS-UNE-DST-IDX:1)
+                   MOVE WS-CHAR TO WS-LC-UNESC(WS-LC-UNESC-IDX:1)
                END-IF
-               ADD 1 TO WS-UNE-DST-IDX
+               ADD 1 TO WS-LC-UNESC-IDX
            END-PERFORM.
 
+      *> Pull "prompt_tokens":N out of the final usage chunk and add it
+      *> onto the running total for this AI-CALLER invocation (a tool
+      *> round trip makes two curl calls, each billing its own usage).
+       EXTRACT-PROMPT-TOKENS.
+           MOVE 0 TO WS-USG-POS
+           PERFORM VARYING WS-LC-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN - 15
+               IF WS-LINE-BODY(WS-LC-SCAN-IDX:16) = WS-USG-P-MARKER
+                   MOVE WS-LC-SCAN-IDX TO WS-USG-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-USG-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 16 TO WS-USG-POS GIVING WS-LC-SCAN-IDX
+           MOVE SPACES TO WS-USG-DIGITS
+           MOVE 1 TO WS-USG-DIGIT-IDX
+           PERFORM UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN
+                      OR WS-LINE-BODY(WS-LC-SCAN-IDX:1) NOT NUMERIC
+               MOVE WS-LINE-BODY(WS-LC-SCAN-IDX:1)
+                   TO WS-USG-DIGITS(WS-USG-DIGIT-IDX:1)
+               ADD 1 TO WS-USG-DIGIT-IDX
+               ADD 1 TO WS-LC-SCAN-IDX
+           END-PERFORM
+           IF FUNCTION TRIM(WS-USG-DIGITS) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-USG-DIGITS) TO WS-USG-VALUE
+               ADD WS-USG-VALUE TO WS-PROMPT-TOKENS
+           END-IF.
+
+      *> Pull "completion_tokens":N out of the final usage chunk.
+       EXTRACT-COMPLETION-TOKENS.
+           MOVE 0 TO WS-USG-POS
+           PERFORM VARYING WS-LC-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN - 19
+               IF WS-LINE-BODY(WS-LC-SCAN-IDX:20) = WS-USG-C-MARKER
+                   MOVE WS-LC-SCAN-IDX TO WS-USG-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-USG-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 20 TO WS-USG-POS GIVING WS-LC-SCAN-IDX
+           MOVE SPACES TO WS-USG-DIGITS
+           MOVE 1 TO WS-USG-DIGIT-IDX
+           PERFORM UNTIL WS-LC-SCAN-IDX > WS-RESP-LEN
+                      OR WS-LINE-BODY(WS-LC-SCAN-IDX:1) NOT NUMERIC
+               MOVE WS-LINE-BODY(WS-LC-SCAN-IDX:1)
+                   TO WS-USG-DIGITS(WS-USG-DIGIT-IDX:1)
+               ADD 1 TO WS-USG-DIGIT-IDX
+               ADD 1 TO WS-LC-SCAN-IDX
+           END-PERFORM
+           IF FUNCTION TRIM(WS-USG-DIGITS) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-USG-DIGITS) TO WS-USG-VALUE
+               ADD WS-USG-VALUE TO WS-COMPLETION-TOKENS
+           END-IF.
+
+      *> Scan the raw response for an OpenRouter {"error":{...}} body,
+      *> sent instead of normal content when the request itself failed
+      *> (bad key, invalid model, rate limit, and the like).
+       DETECT-ERROR-RESPONSE.
+           MOVE 'N' TO WS-HAS-ERROR
+           MOVE 0 TO WS-ERR-POS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RESPONSE))
+               TO WS-RESP-LEN
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 8
+               IF WS-RESPONSE(WS-SCAN-IDX:9) = WS-ERR-SEARCH
+                   MOVE WS-SCAN-IDX TO WS-ERR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ERR-POS > 0
+               MOVE 'Y' TO WS-HAS-ERROR
+           END-IF.
+
+      *> Pull "message":"..." out of the error object for display.
+       EXTRACT-ERROR-MESSAGE.
+           MOVE SPACES TO WS-ERROR-MSG
+           MOVE 0 TO WS-ERR-MSG-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-ERR-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 10
+               IF WS-RESPONSE(WS-SCAN-IDX:11) = WS-ERR-MSG-MARKER
+                   MOVE WS-SCAN-IDX TO WS-ERR-MSG-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ERR-MSG-POS = 0
+               MOVE "request failed (no further detail from OpenRouter)"
+                   TO WS-ERROR-MSG
+               EXIT PARAGRAPH
+           END-IF
+           ADD 11 TO WS-ERR-MSG-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-ERR-MSG-IDX
+           MOVE 0 TO WS-BS-COUNT
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN OR WS-DONE = 'Y'
+               MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO WS-CHAR
+               IF WS-CHAR = '"' AND FUNCTION MOD(WS-BS-COUNT, 2) = 0
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-ERR-MSG-IDX <= 500
+                       MOVE WS-CHAR TO
+                           WS-ERROR-MSG(WS-ERR-MSG-IDX:1)
+                       ADD 1 TO WS-ERR-MSG-IDX
+                   END-IF
+                   IF WS-CHAR = '\'
+                       ADD 1 TO WS-BS-COUNT
+                   ELSE
+                       MOVE 0 TO WS-BS-COUNT
+                   END-IF
+               END-IF
+               ADD 1 TO WS-SCAN-IDX
+           END-PERFORM.
+
+      *> Scan the raw response for an OpenRouter tool_calls block.
+       DETECT-TOOL-CALL.
+           MOVE 'N' TO WS-HAS-TOOL-CALL
+           MOVE 0 TO WS-TC-POS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RESPONSE))
+               TO WS-RESP-LEN
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 11
+               IF WS-RESPONSE(WS-SCAN-IDX:12) = WS-TC-SEARCH
+                   MOVE WS-SCAN-IDX TO WS-TC-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TC-POS > 0
+               MOVE 'Y' TO WS-HAS-TOOL-CALL
+           END-IF.
+
+      *> Pull the "location" argument out of the tool_calls block.
+       EXTRACT-TOOL-LOCATION.
+           MOVE SPACES TO WS-TOOL-LOCATION
+           MOVE 0 TO WS-LOC-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 14
+               IF WS-RESPONSE(WS-SCAN-IDX:15) = WS-LOC-MARKER
+                   MOVE WS-SCAN-IDX TO WS-LOC-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-LOC-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 15 TO WS-LOC-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-TOOL-LOC-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+                      OR WS-DONE = 'Y'
+               IF WS-RESPONSE(WS-SCAN-IDX:2) = '\"'
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-TOOL-LOC-IDX > 100
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO
+                           WS-TOOL-LOCATION(WS-TOOL-LOC-IDX:1)
+                       ADD 1 TO WS-TOOL-LOC-IDX
+                       ADD 1 TO WS-SCAN-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Pull the "days" argument (0-3) out of the tool_calls block, if
+      *> the model supplied one; defaults to 0 (current conditions).
+       EXTRACT-TOOL-DAYS.
+           MOVE 0 TO WS-TOOL-DAYS
+           MOVE 0 TO WS-DAYS-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 8
+               IF WS-RESPONSE(WS-SCAN-IDX:9) = WS-DAYS-MARKER
+                   MOVE WS-SCAN-IDX TO WS-DAYS-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-DAYS-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 9 TO WS-DAYS-POS GIVING WS-SCAN-IDX
+           IF WS-RESPONSE(WS-SCAN-IDX:1) IS NUMERIC
+               MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO WS-TOOL-DAYS
+           END-IF
+           IF WS-TOOL-DAYS > 3
+               MOVE 3 TO WS-TOOL-DAYS
+           END-IF.
+
+      *> Pull the "units" argument ("us"/"metric") out of the
+      *> tool_calls block, if the model supplied one, and translate it
+      *> to the single-character code WEATHER-TOOL expects. No units
+      *> argument (or anything else) leaves it blank -- WEATHER-TOOL's
+      *> own default of letting wttr.in pick by geo-IP.
+       EXTRACT-TOOL-UNITS.
+           MOVE SPACES TO WS-TOOL-UNITS
+           MOVE SPACE TO WS-TOOL-UNITS-CODE
+           MOVE 0 TO WS-UNITS-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 11
+               IF WS-RESPONSE(WS-SCAN-IDX:12) = WS-UNITS-MARKER
+                   MOVE WS-SCAN-IDX TO WS-UNITS-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-UNITS-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 12 TO WS-UNITS-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-TOOL-UNITS-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+                      OR WS-DONE = 'Y'
+               IF WS-RESPONSE(WS-SCAN-IDX:2) = '\"'
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-TOOL-UNITS-IDX > 10
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO
+                           WS-TOOL-UNITS(WS-TOOL-UNITS-IDX:1)
+                       ADD 1 TO WS-TOOL-UNITS-IDX
+                       ADD 1 TO WS-SCAN-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+           EVALUATE FUNCTION TRIM(WS-TOOL-UNITS)
+               WHEN 'us'
+                   MOVE 'F' TO WS-TOOL-UNITS-CODE
+               WHEN 'metric'
+                   MOVE 'C' TO WS-TOOL-UNITS-CODE
+               WHEN OTHER
+                   MOVE SPACE TO WS-TOOL-UNITS-CODE
+           END-EVALUATE.
+
+      *> Pull the tool_calls entry's function name so HANDLE-TOOL-CALL
+      *> knows which local tool to run -- a plain (unescaped) key of
+      *> the entry itself, the same way "id" is.
+       EXTRACT-TOOL-NAME.
+           MOVE SPACES TO WS-TOOL-NAME
+           MOVE 0 TO WS-NAME-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 7
+               IF WS-RESPONSE(WS-SCAN-IDX:8) = WS-NAME-MARKER
+                   MOVE WS-SCAN-IDX TO WS-NAME-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NAME-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 8 TO WS-NAME-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-CONTENT-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+                      OR WS-DONE = 'Y'
+               IF WS-RESPONSE(WS-SCAN-IDX:1) = '"'
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-CONTENT-IDX > 30
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO
+                           WS-TOOL-NAME(WS-CONTENT-IDX:1)
+                       ADD 1 TO WS-CONTENT-IDX
+                       ADD 1 TO WS-SCAN-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Pull the "path" argument out of the tool_calls block for a
+      *> read_file call.
+       EXTRACT-TOOL-PATH.
+           MOVE SPACES TO WS-TOOL-PATH
+           MOVE 0 TO WS-PATH-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 10
+               IF WS-RESPONSE(WS-SCAN-IDX:11) = WS-PATH-MARKER
+                   MOVE WS-SCAN-IDX TO WS-PATH-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-PATH-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 11 TO WS-PATH-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-CONTENT-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+                      OR WS-DONE = 'Y'
+               IF WS-RESPONSE(WS-SCAN-IDX:2) = '\"'
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-CONTENT-IDX > 300
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO
+                           WS-TOOL-PATH(WS-CONTENT-IDX:1)
+                       ADD 1 TO WS-CONTENT-IDX
+                       ADD 1 TO WS-SCAN-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Pull the tool_calls entry's own "id" out of the block -- this
+      *> is what ties the follow-up "tool" role message back to the
+      *> assistant turn that requested it.
+       EXTRACT-TOOL-CALL-ID.
+           MOVE SPACES TO WS-TOOL-CALL-ID
+           MOVE 0 TO WS-ID-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-TC-POS BY 1
+                   UNTIL WS-SCAN-IDX > WS-RESP-LEN - 5
+               IF WS-RESPONSE(WS-SCAN-IDX:6) = WS-ID-MARKER
+                   MOVE WS-SCAN-IDX TO WS-ID-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ID-POS = 0
+               MOVE 'call_1' TO WS-TOOL-CALL-ID
+               EXIT PARAGRAPH
+           END-IF
+           ADD 6 TO WS-ID-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-CONTENT-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-RESP-LEN
+                      OR WS-DONE = 'Y'
+               IF WS-RESPONSE(WS-SCAN-IDX:1) = '"'
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   IF WS-CONTENT-IDX > 40
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       MOVE WS-RESPONSE(WS-SCAN-IDX:1) TO
+                           WS-TOOL-CALL-ID(WS-CONTENT-IDX:1)
+                       ADD 1 TO WS-CONTENT-IDX
+                       ADD 1 TO WS-SCAN-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF FUNCTION TRIM(WS-TOOL-CALL-ID) = SPACES
+               MOVE 'call_1' TO WS-TOOL-CALL-ID
+           END-IF.
+
+      *> Rebuild the get_weather arguments the model actually sent as
+      *> a clean JSON object -- BUILD-TOOL-CALLS-JSON wraps whichever
+      *> tool's WS-TOOL-ARGS-JSON this leaves behind.
+       BUILD-WEATHER-ARGS-JSON.
+           MOVE SPACES TO WS-TOOL-ARGS-JSON
+           MOVE 1 TO WS-ARGS-PTR
+           STRING '{"location":"'                  DELIMITED SIZE
+                  FUNCTION TRIM(WS-TOOL-LOCATION)   DELIMITED SIZE
+                  '"'                               DELIMITED SIZE
+                  INTO WS-TOOL-ARGS-JSON WITH POINTER WS-ARGS-PTR
+           IF WS-TOOL-DAYS > 0
+               STRING ',"days":' DELIMITED SIZE
+                      WS-TOOL-DAYS DELIMITED SIZE
+                      INTO WS-TOOL-ARGS-JSON WITH POINTER WS-ARGS-PTR
+           END-IF
+           IF FUNCTION TRIM(WS-TOOL-UNITS) NOT = SPACES
+               STRING ',"units":"'                   DELIMITED SIZE
+                      FUNCTION TRIM(WS-TOOL-UNITS)    DELIMITED SIZE
+                      '"'                             DELIMITED SIZE
+                      INTO WS-TOOL-ARGS-JSON WITH POINTER WS-ARGS-PTR
+           END-IF
+           STRING '}' DELIMITED SIZE
+               INTO WS-TOOL-ARGS-JSON WITH POINTER WS-ARGS-PTR.
+
+      *> Rebuild the read_file argument the model actually sent as a
+      *> clean JSON object.
+       BUILD-FILE-ARGS-JSON.
+           MOVE SPACES TO WS-TOOL-ARGS-JSON
+           MOVE 1 TO WS-ARGS-PTR
+           STRING '{"path":"'                    DELIMITED SIZE
+                  FUNCTION TRIM(WS-TOOL-PATH)     DELIMITED SIZE
+                  '"}'                            DELIMITED SIZE
+                  INTO WS-TOOL-ARGS-JSON WITH POINTER WS-ARGS-PTR.
+
+      *> Escape whichever tool's WS-TOOL-ARGS-JSON was just built and
+      *> wrap it as the tool_calls array CM-TOOL-CALLS embeds verbatim
+      *> into the assistant turn.
+       BUILD-TOOL-CALLS-JSON.
+           PERFORM ESCAPE-TOOL-ARGS
+           MOVE SPACES TO WS-CM-TOOL-CALLS
+           STRING
+               '[{"id":"'                            DELIMITED SIZE
+               FUNCTION TRIM(WS-TOOL-CALL-ID)         DELIMITED SIZE
+               '","type":"function","function":{'    DELIMITED SIZE
+               '"name":"'                             DELIMITED SIZE
+               FUNCTION TRIM(WS-TOOL-NAME)            DELIMITED SIZE
+               '","arguments":"'                      DELIMITED SIZE
+               FUNCTION TRIM(WS-TOOL-ARGS-ESC)        DELIMITED SIZE
+               '"}}]'                                 DELIMITED SIZE
+               INTO WS-CM-TOOL-CALLS.
+
+      *> Escape WS-TOOL-ARGS-JSON for embedding as the JSON *string*
+      *> value of tool_calls[].function.arguments (itself JSON text).
+      *> A quote expands to two bytes, so the loop also stops once
+      *> WS-TOOL-ARGS-ESC no longer has room for one more such pair,
+      *> rather than overrunning it on a quote-heavy argument.
+       ESCAPE-TOOL-ARGS.
+           MOVE SPACES TO WS-TOOL-ARGS-ESC
+           MOVE 1 TO WS-ARGS-DST-IDX
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TOOL-ARGS-JSON))
+               TO WS-ARGS-SRC-LEN
+           PERFORM VARYING WS-ARGS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-ARGS-SRC-IDX > WS-ARGS-SRC-LEN
+                      OR WS-ARGS-DST-IDX > 419
+               MOVE WS-TOOL-ARGS-JSON(WS-ARGS-SRC-IDX:1) TO WS-ARGS-CHAR
+               IF WS-ARGS-CHAR = '"'
+                   MOVE '\' TO WS-TOOL-ARGS-ESC(WS-ARGS-DST-IDX:1)
+                   ADD 1 TO WS-ARGS-DST-IDX
+                   MOVE '"' TO WS-TOOL-ARGS-ESC(WS-ARGS-DST-IDX:1)
+               ELSE
+                   MOVE WS-ARGS-CHAR TO
+                       WS-TOOL-ARGS-ESC(WS-ARGS-DST-IDX:1)
+               END-IF
+               ADD 1 TO WS-ARGS-DST-IDX
+           END-PERFORM.
+
+      *> Dispatch the tool call the model asked for to the matching
+      *> local tool, then record the full assistant/tool exchange
+      *> OpenRouter's API expects -- the assistant turn that announced
+      *> the tool call, followed by a "tool" role message carrying the
+      *> result and referencing that call's id -- before asking the
+      *> model for its follow-up answer.
+       HANDLE-TOOL-CALL.
+           MOVE 'N' TO WS-TOOL-DISPATCHED
+           PERFORM EXTRACT-TOOL-NAME
+           EVALUATE FUNCTION TRIM(WS-TOOL-NAME)
+               WHEN 'get_weather'
+                   PERFORM HANDLE-WEATHER-CALL
+               WHEN 'read_file'
+                   PERFORM HANDLE-FILE-CALL
+               WHEN OTHER
+                   EXIT PARAGRAPH
+           END-EVALUATE
+           IF WS-TOOL-DISPATCHED NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM EXTRACT-TOOL-CALL-ID
+           PERFORM BUILD-TOOL-CALLS-JSON
+
+           MOVE 'assistant' TO WS-ROLE-BUF
+           MOVE SPACES TO WS-CONTENT-BUF
+           CALL "CONTEXT-MGR" USING
+               WS-ROLE-BUF
+               WS-CONTENT-BUF
+               LK-MESSAGES-JSON
+               LK-MSG-COUNT
+               WS-CM-STATUS
+               WS-BLANK-TOOL-CALL-ID
+               WS-CM-TOOL-CALLS
+
+           MOVE 'tool' TO WS-ROLE-BUF
+           MOVE FUNCTION TRIM(WS-TOOL-RESULT) TO WS-CONTENT-BUF
+           CALL "CONTEXT-MGR" USING
+               WS-ROLE-BUF
+               WS-CONTENT-BUF
+               LK-MESSAGES-JSON
+               LK-MSG-COUNT
+               WS-CM-STATUS
+               WS-TOOL-CALL-ID
+               WS-BLANK-TOOL-CALLS
+
+           MOVE 'N' TO WS-INCLUDE-TOOLS
+           PERFORM BUILD-PAYLOAD
+           PERFORM WRITE-PAYLOAD
+           IF WS-ERROR-FLAG = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-CURL-CMD
+           PERFORM RUN-CURL
+           IF WS-ERROR-FLAG = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM READ-RESPONSE
+           PERFORM DETECT-ERROR-RESPONSE
+           IF WS-HAS-ERROR = 'Y'
+               PERFORM EXTRACT-ERROR-MESSAGE
+               MOVE FUNCTION TRIM(WS-ERROR-MSG) TO LK-RESPONSE
+               MOVE 'Y' TO LK-IS-ERROR
+               MOVE 'Y' TO WS-ERROR-FLAG
+           END-IF.
+
+      *> get_weather: extract location/days/units, call WEATHER-TOOL.
+       HANDLE-WEATHER-CALL.
+           PERFORM EXTRACT-TOOL-LOCATION
+           IF FUNCTION TRIM(WS-TOOL-LOCATION) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM EXTRACT-TOOL-DAYS
+           PERFORM EXTRACT-TOOL-UNITS
+           CALL "WEATHER-TOOL" USING
+               WS-TOOL-LOCATION WS-TOOL-DAYS WS-TOOL-RESULT
+               WS-TOOL-UNITS-CODE
+           PERFORM BUILD-WEATHER-ARGS-JSON
+           MOVE 'Y' TO WS-TOOL-DISPATCHED.
+
+      *> read_file: extract path, call FILE-TOOL.
+       HANDLE-FILE-CALL.
+           PERFORM EXTRACT-TOOL-PATH
+           IF FUNCTION TRIM(WS-TOOL-PATH) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           CALL "FILE-TOOL" USING
+               WS-TOOL-PATH WS-TOOL-RESULT WS-FT-STATUS
+           PERFORM BUILD-FILE-ARGS-JSON
+           MOVE 'Y' TO WS-TOOL-DISPATCHED.
+
       *> Append assistant reply to context
        APPEND-ASSISTANT.
            MOVE 'assistant'  TO WS-ROLE-BUF
@@ -255,4 +1129,7 @@
                WS-ROLE-BUF
                WS-CONTENT-BUF
                LK-MESSAGES-JSON
-               LK-MSG-COUNT.
+               LK-MSG-COUNT
+               WS-CM-STATUS
+               WS-BLANK-TOOL-CALL-ID
+               WS-BLANK-TOOL-CALLS.
