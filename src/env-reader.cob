@@ -5,10 +5,12 @@
       *----------------------------------------------------------------*
       * CHANGES:                                                       *
       *   2026-04-04    Initial version                                *
+      *   2026-08-09    Pick up OPENROUTER_TEMPERATURE and             *
+      *                 OPENROUTER_MAX_TOKENS, defaulting when absent  *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENV-READER.
-      *> CALL "ENV-READER" USING api-key, model
+      *> CALL "ENV-READER" USING api-key, model, temperature, max-tokens
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -31,21 +33,47 @@
        01  WS-PATH-LEN             PIC 9(4).
        01  WS-KEY                  PIC X(100).
        01  WS-VALUE                PIC X(400).
+       01  WS-REC-LEN              PIC 9(4).
+       01  WS-EQ-POS               PIC 9(4).
+       01  WS-VAL-LEN              PIC 9(4).
 
        01  WS-EXE-PATH             PIC X(500).
+       01  WS-ENV-FILENAME         PIC X(60).
 
        LINKAGE SECTION.
+       01  LK-PROFILE              PIC X(50).
        01  LK-API-KEY              PIC X(300).
        01  LK-MODEL                PIC X(100).
+       01  LK-TEMPERATURE          PIC 9V99.
+       01  LK-MAX-TOKENS           PIC 9(5).
 
-       PROCEDURE DIVISION USING LK-API-KEY, LK-MODEL.
+       PROCEDURE DIVISION USING
+           LK-PROFILE, LK-API-KEY, LK-MODEL, LK-TEMPERATURE,
+           LK-MAX-TOKENS.
 
        MAIN-PARA.
+           MOVE SPACES TO LK-API-KEY
+           MOVE SPACES TO LK-MODEL
+           MOVE 0.70  TO LK-TEMPERATURE
+           MOVE 01024 TO LK-MAX-TOKENS
            PERFORM GET-ENV-PATH
            PERFORM READ-ENV-FILE
            GOBACK.
 
+      *> Resolves <exe-dir>/.env.<profile> when LK-PROFILE is supplied
+      *> (so an operator can keep a couple of ready-to-go
+      *> credential/model pairings on disk), falling back to plain
+      *> <exe-dir>/.env otherwise.
        GET-ENV-PATH.
+           MOVE SPACES TO WS-ENV-PATH
+           IF FUNCTION TRIM(LK-PROFILE) = SPACES
+               MOVE ".env" TO WS-ENV-FILENAME
+           ELSE
+               MOVE SPACES TO WS-ENV-FILENAME
+               STRING ".env."                    DELIMITED SIZE
+                      FUNCTION TRIM(LK-PROFILE)   DELIMITED SIZE
+                      INTO WS-ENV-FILENAME
+           END-IF
            ACCEPT WS-EXE-PATH FROM ENVIRONMENT "_"
            MOVE FUNCTION LENGTH(
                FUNCTION TRIM(WS-EXE-PATH, TRAILING))
@@ -55,10 +83,14 @@
                FUNCTION TRIM(WS-EXE-PATH, TRAILING))
                TALLYING WS-SLASH-POS FOR CHARACTERS BEFORE '/'
            IF WS-SLASH-POS = WS-PATH-LEN
-               MOVE "./.env" TO WS-ENV-PATH
+               STRING "./"                          DELIMITED SIZE
+                      FUNCTION TRIM(WS-ENV-FILENAME) DELIMITED SIZE
+                      INTO WS-ENV-PATH
            ELSE
                STRING WS-EXE-PATH(1:WS-PATH-LEN - WS-SLASH-POS)
-                   ".env" DELIMITED SIZE INTO WS-ENV-PATH
+                   DELIMITED SIZE
+                   FUNCTION TRIM(WS-ENV-FILENAME) DELIMITED SIZE
+                   INTO WS-ENV-PATH
            END-IF.
 
        READ-ENV-FILE.
@@ -79,17 +111,42 @@
            END-PERFORM
            CLOSE ENV-FILE.
 
+      *> Split on the first '=' only, taking the whole remainder of the
+      *> line as the value -- some keys legitimately carry base64
+      *> padding or other '=' characters in their value, and a plain
+      *> two-field UNSTRING silently drops anything past the second
+      *> '='.
        PARSE-LINE.
            IF ENV-RECORD = SPACES OR ENV-RECORD(1:1) = '#'
                EXIT PARAGRAPH
            END-IF
            MOVE SPACES TO WS-KEY, WS-VALUE
-           UNSTRING ENV-RECORD DELIMITED BY '='
-               INTO WS-KEY, WS-VALUE
-           END-UNSTRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ENV-RECORD, TRAILING))
+               TO WS-REC-LEN
+           MOVE 0 TO WS-EQ-POS
+           INSPECT ENV-RECORD TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE '='
+           IF WS-EQ-POS >= WS-REC-LEN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ENV-RECORD(1:WS-EQ-POS) TO WS-KEY
+           COMPUTE WS-VAL-LEN = WS-REC-LEN - WS-EQ-POS - 1
+           IF WS-VAL-LEN > 0
+               MOVE ENV-RECORD(WS-EQ-POS + 2:WS-VAL-LEN) TO WS-VALUE
+           END-IF
            EVALUATE FUNCTION TRIM(WS-KEY)
                WHEN "OPENROUTER_API_KEY"
                    MOVE FUNCTION TRIM(WS-VALUE) TO LK-API-KEY
                WHEN "OPENROUTER_MODEL"
                    MOVE FUNCTION TRIM(WS-VALUE) TO LK-MODEL
+               WHEN "OPENROUTER_TEMPERATURE"
+                   IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-VALUE)) = 0
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-VALUE))
+                           TO LK-TEMPERATURE
+                   END-IF
+               WHEN "OPENROUTER_MAX_TOKENS"
+                   IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-VALUE)) = 0
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-VALUE))
+                           TO LK-MAX-TOKENS
+                   END-IF
            END-EVALUATE.
