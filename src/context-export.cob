@@ -0,0 +1,331 @@
+      *================================================================*
+      * PROGRAM:     CONTEXT-EXPORT                                    *
+      * DESCRIPTION: Writes the conversation held in CONTEXT-MGR's     *
+      *              JSON array out to a Markdown transcript file, one *
+      *              heading + paragraph per turn, so a session can be *
+      *              kept or shared outside the terminal scrollback.   *
+      * DATE:        2026-08-09                                        *
+      *----------------------------------------------------------------*
+      * CHANGES:                                                       *
+      *   2026-08-09    Initial version                                *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-EXPORT.
+
+      *> CALL "CONTEXT-EXPORT" USING BY REFERENCE
+      *>   CE-JSON, CE-PATH, CE-STATUS
+      *>
+      *> CE-JSON    PIC X(60000) -- conversation array, CONTEXT-MGR's
+      *>                            {"role":"...","content":"..."} shape
+      *> CE-PATH    PIC X(500)   -- output file to write
+      *> CE-STATUS  PIC X        -- 'Y' if the file was written, 'N' on
+      *>                            any file error
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE
+               ASSIGN TO DYNAMIC CE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD       PIC X(2100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS      PIC XX.
+       01  WS-JSON-LEN         PIC 9(5).
+
+      *> Top-level object scan (quote-aware), same technique as
+      *> CONTEXT-MGR's turn-trimming code.
+       01  WS-DEPTH            PIC 9.
+       01  WS-IN-STR           PIC X VALUE 'N'.
+       01  WS-BS-RUN           PIC 9(4).
+       01  WS-SCAN2-IDX        PIC 9(5).
+       01  WS-CHAR2            PIC X.
+       01  WS-OBJ-COUNT        PIC 99.
+       01  WS-OBJ-TABLE.
+           05 WS-OBJ-ENTRY OCCURS 99 TIMES.
+               10 WS-OBJ-START PIC 9(5).
+               10 WS-OBJ-END   PIC 9(5).
+       01  WS-OBJ-IDX          PIC 99.
+
+      *> Field extraction within one object
+       01  WS-ROLE-MARKER      PIC X(8) VALUE '"role":"'.
+       01  WS-CONTENT-MARKER   PIC X(11) VALUE '"content":"'.
+       01  WS-FIELD-POS        PIC 9(5).
+       01  WS-SCAN-IDX         PIC 9(5).
+       01  WS-CHAR             PIC X.
+       01  WS-DONE             PIC X.
+       01  WS-BS-COUNT         PIC 9(4).
+       01  WS-ROLE-TEXT        PIC X(20).
+       01  WS-ROLE-IDX         PIC 9(4).
+       01  WS-CONTENT-TEXT     PIC X(2000).
+       01  WS-CONTENT-IDX      PIC 9(4).
+       01  WS-UNESC-TEXT       PIC X(2000).
+       01  WS-UNESC-IDX        PIC 9(4).
+       01  WS-UNESC-SRC-IDX    PIC 9(4).
+       01  WS-UNESC-LEN        PIC 9(4).
+       01  WS-NEXT-CHAR        PIC X.
+       01  WS-ROLE-LABEL       PIC X(20).
+       01  WS-LINE-BUF         PIC X(2000).
+       01  WS-LINE-BUF-IDX     PIC 9(4).
+       01  WS-CONTENT-CHAR-IDX PIC 9(4).
+
+       LINKAGE SECTION.
+       01  CE-JSON             PIC X(60000).
+       01  CE-PATH             PIC X(500).
+       01  CE-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING
+           CE-JSON CE-PATH CE-STATUS.
+
+       MAIN-PARA.
+           MOVE 'N' TO CE-STATUS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CE-JSON)) TO WS-JSON-LEN
+           PERFORM SCAN-TOP-LEVEL-OBJECTS
+
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PROGRAM
+           END-IF
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "# cobold-cli transcript" DELIMITED SIZE
+               INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+
+           PERFORM VARYING WS-OBJ-IDX FROM 1 BY 1
+                   UNTIL WS-OBJ-IDX > WS-OBJ-COUNT
+               PERFORM WRITE-ONE-TURN
+           END-PERFORM
+
+           CLOSE EXPORT-FILE
+           MOVE 'Y' TO CE-STATUS
+           EXIT PROGRAM.
+
+      *> Walk CE-JSON once, quote-aware, and record the start/end
+      *> position of every top-level {...} object in the array.
+       SCAN-TOP-LEVEL-OBJECTS.
+           MOVE 0 TO WS-OBJ-COUNT
+           MOVE 0 TO WS-DEPTH
+           MOVE 'N' TO WS-IN-STR
+           MOVE 0 TO WS-BS-RUN
+           PERFORM VARYING WS-SCAN2-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN2-IDX > WS-JSON-LEN
+               MOVE CE-JSON(WS-SCAN2-IDX:1) TO WS-CHAR2
+               IF WS-IN-STR = 'Y'
+                   IF WS-CHAR2 = '"'
+                           AND FUNCTION MOD(WS-BS-RUN, 2) = 0
+                       MOVE 'N' TO WS-IN-STR
+                   END-IF
+                   IF WS-CHAR2 = '\'
+                       ADD 1 TO WS-BS-RUN
+                   ELSE
+                       MOVE 0 TO WS-BS-RUN
+                   END-IF
+               ELSE
+                   EVALUATE WS-CHAR2
+                       WHEN '"'
+                           MOVE 'Y' TO WS-IN-STR
+                           MOVE 0 TO WS-BS-RUN
+                       WHEN '{'
+                           ADD 1 TO WS-DEPTH
+                           IF WS-DEPTH = 2
+                               ADD 1 TO WS-OBJ-COUNT
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-START(WS-OBJ-COUNT)
+                           END-IF
+                       WHEN '}'
+                           IF WS-DEPTH = 2
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-END(WS-OBJ-COUNT)
+                           END-IF
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN '['
+                           ADD 1 TO WS-DEPTH
+                       WHEN ']'
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      *> Pull "role" and "content" out of object WS-OBJ-IDX and write
+      *> them as one Markdown block.
+       WRITE-ONE-TURN.
+           PERFORM EXTRACT-ROLE
+           PERFORM EXTRACT-CONTENT
+           PERFORM UNESCAPE-CONTENT
+
+      *>   An assistant turn that only announced a tool call (no reply
+      *>   text of its own) and the "tool" role message answering it
+      *>   are internal round-trip bookkeeping, not part of the
+      *>   conversation a person would want to read back.
+           IF FUNCTION TRIM(WS-ROLE-TEXT) = "tool"
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TRIM(WS-ROLE-TEXT) = "assistant"
+                   AND FUNCTION TRIM(WS-CONTENT-TEXT) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE FUNCTION TRIM(WS-ROLE-TEXT)
+               WHEN "user"
+                   MOVE "You" TO WS-ROLE-LABEL
+               WHEN "assistant"
+                   MOVE "AI" TO WS-ROLE-LABEL
+               WHEN "system"
+                   MOVE "System" TO WS-ROLE-LABEL
+               WHEN OTHER
+                   MOVE FUNCTION TRIM(WS-ROLE-TEXT) TO WS-ROLE-LABEL
+           END-EVALUATE
+
+           MOVE SPACES TO EXPORT-RECORD
+           STRING "**" FUNCTION TRIM(WS-ROLE-LABEL) ":**"
+               DELIMITED SIZE
+               INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           PERFORM WRITE-CONTENT-LINES
+           MOVE SPACES TO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      *> A LINE SEQUENTIAL record can't hold an embedded newline, so a
+      *> multi-line reply has to go out one physical line at a time
+      *> instead of as a single WRITE of the whole unescaped text.
+       WRITE-CONTENT-LINES.
+           MOVE SPACES TO WS-LINE-BUF
+           MOVE 1 TO WS-LINE-BUF-IDX
+           PERFORM VARYING WS-CONTENT-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CONTENT-CHAR-IDX > WS-UNESC-IDX - 1
+               IF WS-UNESC-TEXT(WS-CONTENT-CHAR-IDX:1) = X"0A"
+                   PERFORM WRITE-LINE-BUF
+                   MOVE SPACES TO WS-LINE-BUF
+                   MOVE 1 TO WS-LINE-BUF-IDX
+               ELSE
+                   MOVE WS-UNESC-TEXT(WS-CONTENT-CHAR-IDX:1)
+                       TO WS-LINE-BUF(WS-LINE-BUF-IDX:1)
+                   ADD 1 TO WS-LINE-BUF-IDX
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-LINE-BUF.
+
+       WRITE-LINE-BUF.
+           MOVE SPACES TO EXPORT-RECORD
+           IF WS-LINE-BUF-IDX > 1
+               STRING WS-LINE-BUF(1:WS-LINE-BUF-IDX - 1) DELIMITED SIZE
+                   INTO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD.
+
+      *> Roles are plain alphabetic text -- no escaping to worry about.
+       EXTRACT-ROLE.
+           MOVE SPACES TO WS-ROLE-TEXT
+           MOVE 0 TO WS-FIELD-POS
+           PERFORM VARYING WS-SCAN-IDX
+                   FROM WS-OBJ-START(WS-OBJ-IDX) BY 1
+                   UNTIL WS-SCAN-IDX > WS-OBJ-END(WS-OBJ-IDX) - 7
+               IF CE-JSON(WS-SCAN-IDX:8) = WS-ROLE-MARKER
+                   MOVE WS-SCAN-IDX TO WS-FIELD-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FIELD-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 8 TO WS-FIELD-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-ROLE-IDX
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL CE-JSON(WS-SCAN-IDX:1) = '"' OR WS-DONE = 'Y'
+               IF WS-ROLE-IDX > 20
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   MOVE CE-JSON(WS-SCAN-IDX:1)
+                       TO WS-ROLE-TEXT(WS-ROLE-IDX:1)
+                   ADD 1 TO WS-ROLE-IDX
+                   ADD 1 TO WS-SCAN-IDX
+               END-IF
+           END-PERFORM.
+
+      *> Content may contain escaped quotes/backslashes; stop only at
+      *> an unescaped closing quote.
+       EXTRACT-CONTENT.
+           MOVE SPACES TO WS-CONTENT-TEXT
+           MOVE 0 TO WS-FIELD-POS
+           PERFORM VARYING WS-SCAN-IDX
+                   FROM WS-OBJ-START(WS-OBJ-IDX) BY 1
+                   UNTIL WS-SCAN-IDX > WS-OBJ-END(WS-OBJ-IDX) - 10
+               IF CE-JSON(WS-SCAN-IDX:11) = WS-CONTENT-MARKER
+                   MOVE WS-SCAN-IDX TO WS-FIELD-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FIELD-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           ADD 11 TO WS-FIELD-POS GIVING WS-SCAN-IDX
+           MOVE 1 TO WS-CONTENT-IDX
+           MOVE 0 TO WS-BS-COUNT
+           MOVE 'N' TO WS-DONE
+           PERFORM UNTIL WS-SCAN-IDX > WS-OBJ-END(WS-OBJ-IDX)
+                      OR WS-DONE = 'Y'
+               MOVE CE-JSON(WS-SCAN-IDX:1) TO WS-CHAR
+               IF WS-CHAR = '"' AND FUNCTION MOD(WS-BS-COUNT, 2) = 0
+                   MOVE 'Y' TO WS-DONE
+               ELSE
+                   MOVE WS-CHAR TO
+                       WS-CONTENT-TEXT(WS-CONTENT-IDX:1)
+                   ADD 1 TO WS-CONTENT-IDX
+                   IF WS-CHAR = '\'
+                       ADD 1 TO WS-BS-COUNT
+                   ELSE
+                       MOVE 0 TO WS-BS-COUNT
+                   END-IF
+               END-IF
+               ADD 1 TO WS-SCAN-IDX
+           END-PERFORM
+           MOVE WS-CONTENT-IDX TO WS-UNESC-LEN
+           SUBTRACT 1 FROM WS-UNESC-LEN.
+
+      *> Decode JSON string escapes: \n -> newline, \t -> tab,
+      *> \\ -> \, \" -> "
+       UNESCAPE-CONTENT.
+           MOVE SPACES TO WS-UNESC-TEXT
+           MOVE 1 TO WS-UNESC-IDX
+           PERFORM VARYING WS-UNESC-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-UNESC-SRC-IDX > WS-UNESC-LEN
+               MOVE WS-CONTENT-TEXT(WS-UNESC-SRC-IDX:1) TO WS-CHAR
+               IF WS-CHAR = '\'
+                       AND WS-UNESC-SRC-IDX < WS-UNESC-LEN
+                   ADD 1 TO WS-UNESC-SRC-IDX
+                   MOVE WS-CONTENT-TEXT(WS-UNESC-SRC-IDX:1)
+                       TO WS-NEXT-CHAR
+                   EVALUATE WS-NEXT-CHAR
+                       WHEN 'n'
+                           MOVE X"0A" TO
+                               WS-UNESC-TEXT(WS-UNESC-IDX:1)
+                       WHEN 't'
+                           MOVE X"09" TO
+                               WS-UNESC-TEXT(WS-UNESC-IDX:1)
+                       WHEN '\'
+                           MOVE '\' TO
+                               WS-UNESC-TEXT(WS-UNESC-IDX:1)
+                       WHEN '"'
+                           MOVE '"' TO
+                               WS-UNESC-TEXT(WS-UNESC-IDX:1)
+                       WHEN OTHER
+                           MOVE WS-NEXT-CHAR TO
+                               WS-UNESC-TEXT(WS-UNESC-IDX:1)
+                   END-EVALUATE
+               ELSE
+                   MOVE WS-CHAR TO WS-UNESC-TEXT(WS-UNESC-IDX:1)
+               END-IF
+               ADD 1 TO WS-UNESC-IDX
+           END-PERFORM.
