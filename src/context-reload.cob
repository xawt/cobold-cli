@@ -0,0 +1,241 @@
+      *================================================================*
+      * PROGRAM:     CONTEXT-RELOAD                                    *
+      * DESCRIPTION: Swaps the system-prompt object (object 1, if the  *
+      *              conversation has one) for a freshly-loaded prompt *
+      *              string, leaving every other turn in the JSON      *
+      *              array exactly as it was -- unlike /prompt and     *
+      *              /clear, which start a fresh conversation, /reload *
+      *              only refreshes the prompt text and credentials    *
+      *              behind an already-running session.                *
+      * DATE:        2026-08-09                                        *
+      *----------------------------------------------------------------*
+      * CHANGES:                                                       *
+      *   2026-08-09    Initial version                                *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-RELOAD.
+
+      *> CALL "CONTEXT-RELOAD" USING BY REFERENCE
+      *>   CM-JSON, CM-COUNT, CM-CONTENT, CM-STATUS
+      *>
+      *> CM-JSON    PIC X(60000)
+      *> CM-COUNT   PIC 99      -- turns in CM-JSON, updated in place
+      *> CM-CONTENT PIC X(2000) -- new system prompt text, plain (may
+      *>                           contain quotes; escaped here the
+      *>                           same way CONTEXT-MGR escapes it)
+      *> CM-STATUS  PIC X       -- always 'Y'; the swap can't fail the
+      *>                           way an ordinary append can overflow
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ESCAPED          PIC X(2000).
+       01  WS-SRC-IDX          PIC 9(4).
+       01  WS-DST-IDX          PIC 9(4).
+       01  WS-SRC-LEN          PIC 9(4).
+       01  WS-CHAR             PIC X.
+       01  WS-JSON-LEN         PIC 9(5).
+       01  WS-PTR              PIC 9(5).
+       01  WS-JSON-TMP         PIC X(60000).
+       01  WS-DEPTH            PIC 9.
+       01  WS-IN-STR           PIC X VALUE 'N'.
+       01  WS-BS-RUN           PIC 9(4).
+       01  WS-SCAN2-IDX        PIC 9(5).
+       01  WS-CHAR2            PIC X.
+       01  WS-OBJ-COUNT        PIC 99.
+       01  WS-OBJ-TABLE.
+           05 WS-OBJ-ENTRY OCCURS 99 TIMES.
+               10 WS-OBJ-START PIC 9(5).
+               10 WS-OBJ-END   PIC 9(5).
+       01  WS-HAS-SYSTEM       PIC X.
+       01  WS-REBUILD-IDX      PIC 99.
+       01  WS-WROTE-ONE        PIC X.
+       01  WS-CURRENT-DATE     PIC X(21).
+       01  WS-TIMESTAMP        PIC X(19).
+
+       LINKAGE SECTION.
+       01  CM-JSON             PIC X(60000).
+       01  CM-COUNT            PIC 99.
+       01  CM-CONTENT          PIC X(2000).
+       01  CM-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING
+           CM-JSON CM-COUNT CM-CONTENT CM-STATUS.
+
+       MAIN-PARA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-JSON)) TO WS-JSON-LEN
+           PERFORM ESCAPE-PARA
+           PERFORM BUILD-TIMESTAMP
+           PERFORM SCAN-TOP-LEVEL-OBJECTS
+           PERFORM CHECK-HAS-SYSTEM
+           IF WS-HAS-SYSTEM = 'Y'
+               PERFORM REPLACE-SYSTEM-OBJECT
+           ELSE
+               PERFORM PREPEND-SYSTEM-OBJECT
+               ADD 1 TO CM-COUNT
+           END-IF
+           MOVE 'Y' TO CM-STATUS
+           EXIT PROGRAM.
+
+      *> Escape CM-CONTENT for embedding in a JSON string value --
+      *> same rules CONTEXT-MGR's ESCAPE-PARA applies.
+       ESCAPE-PARA.
+           MOVE SPACES TO WS-ESCAPED
+           MOVE 1 TO WS-DST-IDX
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-CONTENT))
+               TO WS-SRC-LEN
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SRC-LEN
+               MOVE CM-CONTENT(WS-SRC-IDX:1) TO WS-CHAR
+               EVALUATE WS-CHAR
+                   WHEN '\'
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                       ADD 1 TO WS-DST-IDX
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                   WHEN '"'
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                       ADD 1 TO WS-DST-IDX
+                       MOVE '"' TO WS-ESCAPED(WS-DST-IDX:1)
+                   WHEN X"0A"
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                       ADD 1 TO WS-DST-IDX
+                       MOVE 'n' TO WS-ESCAPED(WS-DST-IDX:1)
+                   WHEN X"0D"
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                       ADD 1 TO WS-DST-IDX
+                       MOVE 'r' TO WS-ESCAPED(WS-DST-IDX:1)
+                   WHEN X"09"
+                       MOVE '\' TO WS-ESCAPED(WS-DST-IDX:1)
+                       ADD 1 TO WS-DST-IDX
+                       MOVE 't' TO WS-ESCAPED(WS-DST-IDX:1)
+                   WHEN OTHER
+                       MOVE WS-CHAR TO WS-ESCAPED(WS-DST-IDX:1)
+               END-EVALUATE
+               ADD 1 TO WS-DST-IDX
+           END-PERFORM.
+
+      *> "YYYY-MM-DD HH:MM:SS" cut from FUNCTION CURRENT-DATE's 21-char
+      *> result -- same technique CONTEXT-MGR's BUILD-TIMESTAMP uses, so
+      *> the reloaded system object carries the same "timestamp" field
+      *> every other message object does.
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING
+               WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2)  '-'
+               WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+               WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+               DELIMITED SIZE
+               INTO WS-TIMESTAMP.
+
+      *> Walk CM-JSON once, quote-aware, and record the start/end
+      *> position of every top-level {...} object in the array -- the
+      *> same technique CONTEXT-UNDO/CONTEXT-MGR already use.
+       SCAN-TOP-LEVEL-OBJECTS.
+           MOVE 0 TO WS-OBJ-COUNT
+           MOVE 0 TO WS-DEPTH
+           MOVE 'N' TO WS-IN-STR
+           MOVE 0 TO WS-BS-RUN
+           PERFORM VARYING WS-SCAN2-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN2-IDX > WS-JSON-LEN
+               MOVE CM-JSON(WS-SCAN2-IDX:1) TO WS-CHAR2
+               IF WS-IN-STR = 'Y'
+                   IF WS-CHAR2 = '"'
+                           AND FUNCTION MOD(WS-BS-RUN, 2) = 0
+                       MOVE 'N' TO WS-IN-STR
+                   END-IF
+                   IF WS-CHAR2 = '\'
+                       ADD 1 TO WS-BS-RUN
+                   ELSE
+                       MOVE 0 TO WS-BS-RUN
+                   END-IF
+               ELSE
+                   EVALUATE WS-CHAR2
+                       WHEN '"'
+                           MOVE 'Y' TO WS-IN-STR
+                           MOVE 0 TO WS-BS-RUN
+                       WHEN '{'
+                           ADD 1 TO WS-DEPTH
+                           IF WS-DEPTH = 2
+                               ADD 1 TO WS-OBJ-COUNT
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-START(WS-OBJ-COUNT)
+                           END-IF
+                       WHEN '}'
+                           IF WS-DEPTH = 2
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-END(WS-OBJ-COUNT)
+                           END-IF
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN '['
+                           ADD 1 TO WS-DEPTH
+                       WHEN ']'
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      *> The system prompt, when present, is always object 1.
+       CHECK-HAS-SYSTEM.
+           MOVE 'N' TO WS-HAS-SYSTEM
+           IF WS-OBJ-COUNT > 0
+               IF CM-JSON(WS-OBJ-START(1):9) = '{"role":"'
+                       AND CM-JSON(WS-OBJ-START(1) + 9:6) = 'system'
+                   MOVE 'Y' TO WS-HAS-SYSTEM
+               END-IF
+           END-IF.
+
+      *> Rebuild CM-JSON with a fresh object 1, keeping objects
+      *> 2..WS-OBJ-COUNT byte-for-byte. Rebuilds from a copy so the
+      *> overlapping-region STRING below is never a concern.
+       REPLACE-SYSTEM-OBJECT.
+           MOVE CM-JSON TO WS-JSON-TMP
+           MOVE '[' TO CM-JSON
+           MOVE 2 TO WS-PTR
+           STRING
+               '{"role":"system","content":"'  DELIMITED SIZE
+               FUNCTION TRIM(WS-ESCAPED)        DELIMITED SIZE
+               '","timestamp":"'                DELIMITED SIZE
+               WS-TIMESTAMP                     DELIMITED SIZE
+               '"}'                             DELIMITED SIZE
+               INTO CM-JSON WITH POINTER WS-PTR
+           MOVE 'Y' TO WS-WROTE-ONE
+           PERFORM VARYING WS-REBUILD-IDX FROM 2 BY 1
+                   UNTIL WS-REBUILD-IDX > WS-OBJ-COUNT
+               STRING ',' DELIMITED SIZE
+                   INTO CM-JSON WITH POINTER WS-PTR
+               STRING
+                   WS-JSON-TMP(WS-OBJ-START(WS-REBUILD-IDX):
+                       WS-OBJ-END(WS-REBUILD-IDX)
+                       - WS-OBJ-START(WS-REBUILD-IDX) + 1)
+                   DELIMITED SIZE
+                   INTO CM-JSON WITH POINTER WS-PTR
+           END-PERFORM
+           STRING ']' DELIMITED SIZE INTO CM-JSON WITH POINTER WS-PTR.
+
+      *> No system object exists yet (an unusual case -- every startup
+      *> path loads one) -- add one ahead of whatever's already there.
+       PREPEND-SYSTEM-OBJECT.
+           MOVE CM-JSON TO WS-JSON-TMP
+           MOVE '[' TO CM-JSON
+           MOVE 2 TO WS-PTR
+           STRING
+               '{"role":"system","content":"'  DELIMITED SIZE
+               FUNCTION TRIM(WS-ESCAPED)        DELIMITED SIZE
+               '","timestamp":"'                DELIMITED SIZE
+               WS-TIMESTAMP                     DELIMITED SIZE
+               '"}'                             DELIMITED SIZE
+               INTO CM-JSON WITH POINTER WS-PTR
+           MOVE 'Y' TO WS-WROTE-ONE
+           PERFORM VARYING WS-REBUILD-IDX FROM 1 BY 1
+                   UNTIL WS-REBUILD-IDX > WS-OBJ-COUNT
+               STRING ',' DELIMITED SIZE
+                   INTO CM-JSON WITH POINTER WS-PTR
+               STRING
+                   WS-JSON-TMP(WS-OBJ-START(WS-REBUILD-IDX):
+                       WS-OBJ-END(WS-REBUILD-IDX)
+                       - WS-OBJ-START(WS-REBUILD-IDX) + 1)
+                   DELIMITED SIZE
+                   INTO CM-JSON WITH POINTER WS-PTR
+           END-PERFORM
+           STRING ']' DELIMITED SIZE INTO CM-JSON WITH POINTER WS-PTR.
