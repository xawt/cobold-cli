@@ -0,0 +1,215 @@
+      *================================================================*
+      * PROGRAM:     CONTEXT-UNDO                                      *
+      * DESCRIPTION: Removes the most recent logical turn from the     *
+      *              conversation held in CONTEXT-MGR's JSON array,    *
+      *              for a /undo command that rolls back the last      *
+      *              exchange without starting a fresh conversation.   *
+      * DATE:        2026-08-09                                        *
+      *----------------------------------------------------------------*
+      * CHANGES:                                                       *
+      *   2026-08-09    Initial version                                *
+      *   2026-08-09    Undo a whole tool round trip atomically        *
+      *                 instead of always the last two objects         *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-UNDO.
+
+      *> CALL "CONTEXT-UNDO" USING BY REFERENCE
+      *>   CM-JSON, CM-COUNT, CM-STATUS
+      *>
+      *> CM-JSON    PIC X(60000)
+      *> CM-COUNT   PIC 99      -- turns in CM-JSON, updated in place
+      *> CM-STATUS  PIC X       -- 'Y' if the last logical turn was
+      *>                           removed, 'N' if there weren't two
+      *>                           non-system turns to remove (CM-JSON/
+      *>                           CM-COUNT left as-is)
+      *>
+      *> A turn that involved a tool call leaves more than a plain
+      *> user/assistant pair behind it (the assistant's tool_calls
+      *> announcement and the tool's result also belong to that turn),
+      *> so /undo removes everything back to and including the most
+      *> recent "user" object rather than always exactly two objects.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-JSON-LEN         PIC 9(5).
+       01  WS-PTR              PIC 9(5).
+       01  WS-JSON-TMP         PIC X(60000).
+       01  WS-DEPTH            PIC 9.
+       01  WS-IN-STR           PIC X VALUE 'N'.
+       01  WS-BS-RUN           PIC 9(4).
+       01  WS-SCAN2-IDX        PIC 9(5).
+       01  WS-CHAR2            PIC X.
+       01  WS-OBJ-COUNT        PIC 99.
+       01  WS-OBJ-TABLE.
+           05 WS-OBJ-ENTRY OCCURS 99 TIMES.
+               10 WS-OBJ-START PIC 9(5).
+               10 WS-OBJ-END   PIC 9(5).
+       01  WS-HAS-SYSTEM       PIC X.
+       01  WS-NON-SYS-COUNT    PIC 99.
+       01  WS-KEEP-UPTO        PIC 99.
+       01  WS-DROP-COUNT       PIC 99.
+       01  WS-ROLE-IDX         PIC 99.
+       01  WS-OBJ-ROLE         PIC X(9).
+       01  WS-FOUND-USER       PIC X.
+       01  WS-REBUILD-IDX      PIC 99.
+       01  WS-WROTE-ONE        PIC X.
+
+       LINKAGE SECTION.
+       01  CM-JSON             PIC X(60000).
+       01  CM-COUNT            PIC 99.
+       01  CM-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING
+           CM-JSON CM-COUNT CM-STATUS.
+
+       MAIN-PARA.
+           MOVE 'N' TO CM-STATUS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-JSON)) TO WS-JSON-LEN
+           PERFORM SCAN-TOP-LEVEL-OBJECTS
+           PERFORM CHECK-HAS-SYSTEM
+
+           MOVE WS-OBJ-COUNT TO WS-NON-SYS-COUNT
+           IF WS-HAS-SYSTEM = 'Y'
+               SUBTRACT 1 FROM WS-NON-SYS-COUNT
+           END-IF
+           IF WS-NON-SYS-COUNT < 2
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM FIND-UNDO-GROUP-START
+           SUBTRACT WS-KEEP-UPTO FROM WS-OBJ-COUNT GIVING WS-DROP-COUNT
+           PERFORM REBUILD-WITHOUT-LAST-TURN
+           SUBTRACT WS-DROP-COUNT FROM CM-COUNT
+           MOVE 'Y' TO CM-STATUS
+           EXIT PROGRAM.
+
+      *> Walk CM-JSON once, quote-aware, and record the start/end
+      *> position of every top-level {...} object in the array.
+       SCAN-TOP-LEVEL-OBJECTS.
+           MOVE 0 TO WS-OBJ-COUNT
+           MOVE 0 TO WS-DEPTH
+           MOVE 'N' TO WS-IN-STR
+           MOVE 0 TO WS-BS-RUN
+           PERFORM VARYING WS-SCAN2-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN2-IDX > WS-JSON-LEN
+               MOVE CM-JSON(WS-SCAN2-IDX:1) TO WS-CHAR2
+               IF WS-IN-STR = 'Y'
+                   IF WS-CHAR2 = '"'
+                           AND FUNCTION MOD(WS-BS-RUN, 2) = 0
+                       MOVE 'N' TO WS-IN-STR
+                   END-IF
+                   IF WS-CHAR2 = '\'
+                       ADD 1 TO WS-BS-RUN
+                   ELSE
+                       MOVE 0 TO WS-BS-RUN
+                   END-IF
+               ELSE
+                   EVALUATE WS-CHAR2
+                       WHEN '"'
+                           MOVE 'Y' TO WS-IN-STR
+                           MOVE 0 TO WS-BS-RUN
+                       WHEN '{'
+                           ADD 1 TO WS-DEPTH
+                           IF WS-DEPTH = 2
+                               ADD 1 TO WS-OBJ-COUNT
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-START(WS-OBJ-COUNT)
+                           END-IF
+                       WHEN '}'
+                           IF WS-DEPTH = 2
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-END(WS-OBJ-COUNT)
+                           END-IF
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN '['
+                           ADD 1 TO WS-DEPTH
+                       WHEN ']'
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      *> The system prompt, when present, is always object 1 -- never
+      *> a candidate for removal by /undo.
+       CHECK-HAS-SYSTEM.
+           MOVE 'N' TO WS-HAS-SYSTEM
+           IF WS-OBJ-COUNT > 0
+               IF CM-JSON(WS-OBJ-START(1):9) = '{"role":"'
+                       AND CM-JSON(WS-OBJ-START(1) + 9:6) = 'system'
+                   MOVE 'Y' TO WS-HAS-SYSTEM
+               END-IF
+           END-IF.
+
+      *> Fill in WS-OBJ-ROLE ("user"/"assistant"/"tool"/"system"/spaces)
+      *> for the object at WS-ROLE-IDX.
+       GET-OBJ-ROLE.
+           MOVE SPACES TO WS-OBJ-ROLE
+           IF CM-JSON(WS-OBJ-START(WS-ROLE-IDX):9) = '{"role":"'
+               IF CM-JSON(WS-OBJ-START(WS-ROLE-IDX) + 9:9)
+                       = 'assistant'
+                   MOVE 'assistant' TO WS-OBJ-ROLE
+               ELSE
+                   IF CM-JSON(WS-OBJ-START(WS-ROLE-IDX) + 9:4) = 'user'
+                       MOVE 'user' TO WS-OBJ-ROLE
+                   ELSE
+                       IF CM-JSON(WS-OBJ-START(WS-ROLE-IDX) + 9:4)
+                               = 'tool'
+                           MOVE 'tool' TO WS-OBJ-ROLE
+                       ELSE
+                           IF CM-JSON(WS-OBJ-START(WS-ROLE-IDX) + 9:6)
+                                   = 'system'
+                               MOVE 'system' TO WS-OBJ-ROLE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Walk backward from the last object to the most recent "user"
+      *> object -- that and everything after it is the last logical
+      *> turn, whether it was a plain exchange or a tool round trip.
+      *> Falls back to the old fixed count of two if, somehow, no user
+      *> object is found (e.g. a system-prompt-only conversation).
+       FIND-UNDO-GROUP-START.
+           MOVE WS-OBJ-COUNT TO WS-ROLE-IDX
+           MOVE 'N' TO WS-FOUND-USER
+           PERFORM UNTIL WS-ROLE-IDX = 0 OR WS-FOUND-USER = 'Y'
+               PERFORM GET-OBJ-ROLE
+               IF WS-OBJ-ROLE = 'user'
+                   MOVE 'Y' TO WS-FOUND-USER
+               ELSE
+                   SUBTRACT 1 FROM WS-ROLE-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-USER = 'Y'
+               SUBTRACT 1 FROM WS-ROLE-IDX GIVING WS-KEEP-UPTO
+           ELSE
+               SUBTRACT 2 FROM WS-OBJ-COUNT GIVING WS-KEEP-UPTO
+           END-IF.
+
+      *> Rebuild CM-JSON keeping objects 1..WS-KEEP-UPTO, dropping the
+      *> last logical turn. Rebuilds from a copy so the
+      *> overlapping-region STRING below is never a concern.
+       REBUILD-WITHOUT-LAST-TURN.
+           MOVE CM-JSON TO WS-JSON-TMP
+           MOVE '[' TO CM-JSON
+           MOVE 2 TO WS-PTR
+           MOVE 'N' TO WS-WROTE-ONE
+           PERFORM VARYING WS-REBUILD-IDX FROM 1 BY 1
+                   UNTIL WS-REBUILD-IDX > WS-KEEP-UPTO
+               IF WS-WROTE-ONE = 'Y'
+                   STRING ',' DELIMITED SIZE
+                       INTO CM-JSON WITH POINTER WS-PTR
+               END-IF
+               STRING
+                   WS-JSON-TMP(WS-OBJ-START(WS-REBUILD-IDX):
+                       WS-OBJ-END(WS-REBUILD-IDX)
+                       - WS-OBJ-START(WS-REBUILD-IDX) + 1)
+                   DELIMITED SIZE
+                   INTO CM-JSON WITH POINTER WS-PTR
+               MOVE 'Y' TO WS-WROTE-ONE
+           END-PERFORM
+           STRING ']' DELIMITED SIZE INTO CM-JSON WITH POINTER WS-PTR.
