@@ -0,0 +1,175 @@
+      *================================================================*
+      * PROGRAM:     FILE-TOOL                                         *
+      * DESCRIPTION: Reads a local text file (JCL member, copybook,    *
+      *              source program, etc.) and returns its contents,   *
+      *              bounded to a safe size, so the assistant can      *
+      *              answer questions grounded in the actual file      *
+      *              instead of a manually pasted excerpt. The path    *
+      *              comes from the model's tool-call arguments, so it *
+      *              is resolved against this program's own directory  *
+      *              and rejected outright if it tries to climb out of *
+      *              it or reach a dotfile (".env" and friends) -- the *
+      *              model gets to name a file, never a filesystem.    *
+      *                                                                *
+      * CALL "FILE-TOOL" USING                                         *
+      *   LK-PATH      PIC X(300)  -- path of the file to read        *
+      *   LK-RESULT    PIC X(1500) -- file contents, newline-joined    *
+      *                                (output)                        *
+      *   LK-STATUS    PIC X(1)    -- 'Y' if the file was read, 'N'    *
+      *                                if it could not be opened or    *
+      *                                the path was rejected           *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-TOOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT READ-FILE
+               ASSIGN TO DYNAMIC WS-SAFE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  READ-FILE.
+       01  READ-RECORD         PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS      PIC XX.
+       01  WS-EOF              PIC X.
+       01  WS-RESULT-PTR       PIC 9(4).
+       01  WS-LINE-COUNT       PIC 9(4).
+
+      *> Path validation -- LK-PATH must be a relative path with no
+      *> ".." traversal and no dotfile component, so it can only ever
+      *> reach a file at or below WS-EXE-DIR (this program's own
+      *> directory), never .env/.env.<profile> or anything outside it.
+       01  WS-PATH-OK          PIC X.
+       01  WS-PATH-LEN         PIC 9(4).
+       01  WS-TRAV-COUNT       PIC 9(4).
+       01  WS-HIDDEN-COUNT     PIC 9(4).
+       01  WS-SAFE-PATH        PIC X(800).
+
+      *> Resolving this program's own directory, the same way
+      *> AUDIT-LOG/ENV-READER/PROMPT-LOADER locate audit.dat/.env.
+       01  WS-EXE-PATH         PIC X(500).
+       01  WS-EXE-DIR          PIC X(500).
+       01  WS-EXE-PATH-LEN     PIC 9(4).
+       01  WS-SLASH-POS        PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LK-PATH             PIC X(300).
+       01  LK-RESULT           PIC X(1500).
+       01  LK-STATUS           PIC X(1).
+
+       PROCEDURE DIVISION USING
+           LK-PATH LK-RESULT LK-STATUS.
+
+       MAIN-PARA.
+           MOVE SPACES TO LK-RESULT
+           MOVE 'N' TO LK-STATUS
+           PERFORM VALIDATE-PATH
+           IF WS-PATH-OK NOT = 'Y'
+               MOVE 'error: path not allowed' TO LK-RESULT
+               EXIT PROGRAM
+           END-IF
+           PERFORM BUILD-SAFE-PATH
+           PERFORM READ-AND-JOIN
+           EXIT PROGRAM.
+
+      *> Reject an empty path, an absolute path, any ".." traversal
+      *> segment, or any path component that starts with "." -- the
+      *> last rule is what keeps a request for ".env" (or "../.env",
+      *> already caught by the traversal check) from ever reaching
+      *> OPEN, even though .env lives in the same directory as every
+      *> file this tool is meant to serve.
+       VALIDATE-PATH.
+           MOVE 'Y' TO WS-PATH-OK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-PATH)) TO WS-PATH-LEN
+           IF WS-PATH-LEN = 0
+               MOVE 'N' TO WS-PATH-OK
+               EXIT PARAGRAPH
+           END-IF
+           IF LK-PATH(1:1) = '/' OR LK-PATH(1:1) = '.'
+               MOVE 'N' TO WS-PATH-OK
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-TRAV-COUNT
+           INSPECT FUNCTION TRIM(LK-PATH)
+               TALLYING WS-TRAV-COUNT FOR ALL '..'
+           IF WS-TRAV-COUNT > 0
+               MOVE 'N' TO WS-PATH-OK
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-HIDDEN-COUNT
+           INSPECT FUNCTION TRIM(LK-PATH)
+               TALLYING WS-HIDDEN-COUNT FOR ALL '/.'
+           IF WS-HIDDEN-COUNT > 0
+               MOVE 'N' TO WS-PATH-OK
+           END-IF.
+
+      *> WS-SAFE-PATH = <this program's directory>/<LK-PATH>, so a
+      *> validated relative path can only ever resolve to something
+      *> at or below that directory.
+       BUILD-SAFE-PATH.
+           ACCEPT WS-EXE-PATH FROM ENVIRONMENT "_"
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TO WS-EXE-PATH-LEN
+           MOVE 0 TO WS-SLASH-POS
+           INSPECT FUNCTION REVERSE(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TALLYING WS-SLASH-POS FOR CHARACTERS BEFORE '/'
+           IF WS-SLASH-POS = WS-EXE-PATH-LEN
+               MOVE '.' TO WS-EXE-DIR
+           ELSE
+               MOVE WS-EXE-PATH(1:WS-EXE-PATH-LEN - WS-SLASH-POS - 1)
+                   TO WS-EXE-DIR
+           END-IF
+           STRING
+               FUNCTION TRIM(WS-EXE-DIR) DELIMITED SIZE
+               '/'                       DELIMITED SIZE
+               FUNCTION TRIM(LK-PATH)    DELIMITED SIZE
+               INTO WS-SAFE-PATH.
+
+      *> Read the file line by line, joining lines with X"0A" into
+      *> LK-RESULT the same way WEATHER-TOOL joins a multi-day
+      *> forecast, stopping short of LK-RESULT's capacity so the last
+      *> line appended never overruns the field.
+       READ-AND-JOIN.
+           MOVE 1 TO WS-RESULT-PTR
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT READ-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'error: could not open file' TO LK-RESULT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ READ-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-RESULT-PTR <
+                               FUNCTION LENGTH(LK-RESULT) - 500
+                           IF WS-LINE-COUNT > 0
+                               STRING X"0A" DELIMITED SIZE
+                                   INTO LK-RESULT
+                                   WITH POINTER WS-RESULT-PTR
+                           END-IF
+                           STRING
+                               FUNCTION TRIM(READ-RECORD, TRAILING)
+                                   DELIMITED SIZE
+                               INTO LK-RESULT
+                               WITH POINTER WS-RESULT-PTR
+                           ADD 1 TO WS-LINE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE READ-FILE
+           IF WS-LINE-COUNT = 0
+               MOVE 'error: empty file' TO LK-RESULT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO LK-STATUS.
