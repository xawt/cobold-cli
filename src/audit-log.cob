@@ -0,0 +1,187 @@
+      *================================================================*
+      * PROGRAM:     AUDIT-LOG                                         *
+      * DESCRIPTION: Records one user/assistant exchange to a durable  *
+      *              log file so there is a record outside of /tmp     *
+      *              and outside the terminal scrollback. Records are  *
+      *              keyed by session ID (the logging process's PID)   *
+      *              and a within-session sequence number so exchanges *
+      *              from concurrent or overlapping runs never land on *
+      *              the same key and can be pulled back out in order. *
+      * DATE:        2026-08-09                                        *
+      *----------------------------------------------------------------*
+      * CHANGES:                                                       *
+      *   2026-08-09    Initial version                                *
+      *   2026-08-09    Switched from a line-sequential text log to an *
+      *                 indexed file keyed by session ID + sequence    *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+      *> CALL "AUDIT-LOG" USING role, content
+      *>   LK-ROLE    PIC X(20)   -- "user" or "assistant"
+      *>   LK-CONTENT PIC X(2000) -- plain text (may span lines)
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO DYNAMIC WS-LOG-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY.
+               10  AUDIT-KEY-SESSION   PIC 9(9).
+               10  AUDIT-KEY-SEQ       PIC 9(5).
+           05  AUDIT-STAMP             PIC X(19).
+           05  AUDIT-ROLE              PIC X(20).
+           05  AUDIT-CONTENT           PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-PATH             PIC X(500).
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-EXE-PATH             PIC X(500).
+       01  WS-PATH-LEN             PIC 9(4).
+       01  WS-SLASH-POS            PIC 9(4).
+
+      *> Session ID (this process's PID) and sequence number are set
+      *> once per run and carried across calls in WORKING-STORAGE --
+      *> AUDIT-LOG is never CANCELed mid-session, so they persist.
+       01  WS-SESSION-INIT         PIC X VALUE 'N'.
+       01  WS-PID                  PIC 9(9) COMP-5.
+       01  WS-SEQ-NUM              PIC 9(5) VALUE 0.
+
+       01  WS-DATE                 PIC 9(8).
+       01  WS-TIME                 PIC 9(8).
+       01  WS-STAMP.
+           05  WS-STAMP-YEAR       PIC 9(4).
+           05  FILLER              PIC X VALUE '-'.
+           05  WS-STAMP-MONTH      PIC 9(2).
+           05  FILLER              PIC X VALUE '-'.
+           05  WS-STAMP-DAY        PIC 9(2).
+           05  FILLER              PIC X VALUE ' '.
+           05  WS-STAMP-HOUR       PIC 9(2).
+           05  FILLER              PIC X VALUE ':'.
+           05  WS-STAMP-MIN        PIC 9(2).
+           05  FILLER              PIC X VALUE ':'.
+           05  WS-STAMP-SEC        PIC 9(2).
+
+      *> Flatten embedded newlines so one exchange is one log line
+       01  WS-FLAT-CONTENT         PIC X(2000).
+       01  WS-FLAT-IDX             PIC 9(4).
+       01  WS-FLAT-LEN             PIC 9(4).
+       01  WS-FLAT-CHAR            PIC X.
+
+      *> AUDIT-KEY-SESSION is this process's PID, which the OS can
+      *> reuse across separate runs -- if a stale record from an
+      *> earlier session still occupies today's key, retry a few
+      *> sequence numbers further out rather than losing the record.
+       01  WS-WRITE-ATTEMPT        PIC 9.
+
+       LINKAGE SECTION.
+       01  LK-ROLE                 PIC X(20).
+       01  LK-CONTENT              PIC X(2000).
+
+       PROCEDURE DIVISION USING LK-ROLE, LK-CONTENT.
+
+       MAIN-PARA.
+           PERFORM GET-LOG-PATH
+           PERFORM INIT-SESSION
+           PERFORM BUILD-TIMESTAMP
+           PERFORM FLATTEN-CONTENT
+           PERFORM WRITE-LOG-LINE
+           GOBACK.
+
+      *> Resolve <exe-dir>/audit.dat into WS-LOG-PATH
+       GET-LOG-PATH.
+           ACCEPT WS-EXE-PATH FROM ENVIRONMENT "_"
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TO WS-PATH-LEN
+           MOVE 0 TO WS-SLASH-POS
+           INSPECT FUNCTION REVERSE(
+               FUNCTION TRIM(WS-EXE-PATH, TRAILING))
+               TALLYING WS-SLASH-POS FOR CHARACTERS BEFORE '/'
+           IF WS-SLASH-POS = WS-PATH-LEN
+               MOVE "./audit.dat" TO WS-LOG-PATH
+           ELSE
+               STRING WS-EXE-PATH(1:WS-PATH-LEN - WS-SLASH-POS)
+                   "audit.dat" DELIMITED SIZE INTO WS-LOG-PATH
+           END-IF.
+
+      *> Assign this run a session ID (its PID) once, then advance the
+      *> sequence number for this exchange within that session.
+       INIT-SESSION.
+           IF WS-SESSION-INIT = 'N'
+               CALL "C$GETPID" RETURNING WS-PID
+               MOVE 'Y' TO WS-SESSION-INIT
+           END-IF
+           ADD 1 TO WS-SEQ-NUM.
+
+       BUILD-TIMESTAMP.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE(1:4) TO WS-STAMP-YEAR
+           MOVE WS-DATE(5:2) TO WS-STAMP-MONTH
+           MOVE WS-DATE(7:2) TO WS-STAMP-DAY
+           MOVE WS-TIME(1:2) TO WS-STAMP-HOUR
+           MOVE WS-TIME(3:2) TO WS-STAMP-MIN
+           MOVE WS-TIME(5:2) TO WS-STAMP-SEC.
+
+      *> Replace newlines/carriage returns/tabs with a single space so
+      *> a multi-line message still lands on exactly one log record.
+       FLATTEN-CONTENT.
+           MOVE LK-CONTENT TO WS-FLAT-CONTENT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FLAT-CONTENT))
+               TO WS-FLAT-LEN
+           PERFORM VARYING WS-FLAT-IDX FROM 1 BY 1
+                   UNTIL WS-FLAT-IDX > WS-FLAT-LEN
+               MOVE WS-FLAT-CONTENT(WS-FLAT-IDX:1) TO WS-FLAT-CHAR
+               IF WS-FLAT-CHAR = X"0A" OR X"0D" OR X"09"
+                   MOVE ' ' TO WS-FLAT-CONTENT(WS-FLAT-IDX:1)
+               END-IF
+           END-PERFORM.
+
+      *> Write one record to the audit file, creating it on first use.
+       WRITE-LOG-LINE.
+           OPEN I-O AUDIT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-PID TO AUDIT-KEY-SESSION
+           MOVE WS-SEQ-NUM TO AUDIT-KEY-SEQ
+           MOVE WS-STAMP TO AUDIT-STAMP
+           MOVE FUNCTION TRIM(LK-ROLE) TO AUDIT-ROLE
+           MOVE FUNCTION TRIM(WS-FLAT-CONTENT) TO AUDIT-CONTENT
+           MOVE 0 TO WS-WRITE-ATTEMPT
+           PERFORM WRITE-WITH-RETRY
+           CLOSE AUDIT-FILE.
+
+      *> A duplicate-key WRITE (status "22") means AUDIT-KEY-SESSION,
+      *> this process's PID, collided with a record a since-exited
+      *> process left behind under the same PID -- bump the sequence
+      *> number well past what either run could have reached and try
+      *> again. After a handful of attempts, give up and say so instead
+      *> of letting the exchange vanish from the audit trail silently.
+       WRITE-WITH-RETRY.
+           WRITE AUDIT-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               ADD 1 TO WS-WRITE-ATTEMPT
+               IF WS-WRITE-ATTEMPT < 5
+                   ADD 1000 TO WS-SEQ-NUM
+                   MOVE WS-SEQ-NUM TO AUDIT-KEY-SEQ
+                   PERFORM WRITE-WITH-RETRY
+               ELSE
+                   DISPLAY
+                       'warning: AUDIT-LOG could not write record, '
+                       'file status = ' WS-FILE-STATUS
+               END-IF
+           END-IF.
