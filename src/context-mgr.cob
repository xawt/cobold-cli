@@ -2,12 +2,24 @@
        PROGRAM-ID. CONTEXT-MGR.
 
       *> Called with: CALL "CONTEXT-MGR"
-      *>   USING BY REFERENCE CM-ROLE, CM-CONTENT, CM-JSON, CM-COUNT
+      *>   USING BY REFERENCE CM-ROLE, CM-CONTENT, CM-JSON, CM-COUNT,
+      *>                      CM-STATUS, CM-TOOL-CALL-ID, CM-TOOL-CALLS
       *>
       *> CM-ROLE    PIC X(20)   -- "user", "assistant", "system", "tool"
       *> CM-CONTENT PIC X(2000) -- plain text (may contain quotes)
             *> CM-JSON    PIC X(60000)
       *> CM-COUNT   PIC 99      -- turns appended so far, init to 0
+      *> CM-STATUS  PIC X       -- 'Y' if the turn was appended, 'N'
+      *>                           if it would have overflowed CM-JSON
+      *>                           even after dropping every droppable
+      *>                           turn (CM-JSON/CM-COUNT left as-is)
+      *> CM-TOOL-CALL-ID PIC X(40)  -- for CM-ROLE = "tool", the id of
+      *>                           the tool_calls entry this message
+      *>                           answers; spaces for every other role
+      *> CM-TOOL-CALLS   PIC X(600) -- for CM-ROLE = "assistant" when
+      *>                           announcing a tool call, the raw
+      *>                           tool_calls JSON array to embed
+      *>                           verbatim; spaces for a plain reply
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -18,18 +30,60 @@
        01  WS-CHAR             PIC X.
          01  WS-JSON-LEN         PIC 9(5).
          01  WS-PTR              PIC 9(5).
+       01  WS-NEW-OBJ-LEN      PIC 9(5).
+       01  WS-CURRENT-DATE     PIC X(21).
+       01  WS-TIMESTAMP        PIC X(19).
+
+      * Turn-trimming -- keeps CM-JSON/CM-COUNT within the ceiling by
+      * dropping the oldest non-system turns once we get close to it.
+       01  WS-JSON-CAPACITY    PIC 9(5) VALUE 60000.
+       01  WS-JSON-MARGIN      PIC 9(5) VALUE 2000.
+       01  WS-COUNT-CEILING    PIC 99   VALUE 97.
+       01  WS-JSON-TMP         PIC X(60000).
+       01  WS-DEPTH            PIC 9.
+       01  WS-IN-STR           PIC X VALUE 'N'.
+       01  WS-BS-RUN           PIC 9(4).
+       01  WS-SCAN2-IDX        PIC 9(5).
+       01  WS-CHAR2            PIC X.
+       01  WS-OBJ-COUNT        PIC 99.
+       01  WS-OBJ-TABLE.
+           05 WS-OBJ-ENTRY OCCURS 99 TIMES.
+               10 WS-OBJ-START PIC 9(5).
+               10 WS-OBJ-END   PIC 9(5).
+       01  WS-DROP-IDX         PIC 99.
+       01  WS-DROP-COUNT       PIC 99.
+       01  WS-GROUP-SCAN-IDX   PIC 99.
+       01  WS-OBJ-ROLE         PIC X(9).
+       01  WS-OBJ-HAS-TC       PIC X.
+       01  WS-TC-COUNT         PIC 9(3).
+       01  WS-DROPPED          PIC X.
+       01  WS-TRIM-ITER        PIC 99.
+       01  WS-REBUILD-IDX      PIC 99.
+       01  WS-WROTE-ONE        PIC X.
+       01  WS-OVERFLOW         PIC X.
 
        LINKAGE SECTION.
        01  CM-ROLE             PIC X(20).
        01  CM-CONTENT          PIC X(2000).
          01  CM-JSON             PIC X(60000).
        01  CM-COUNT            PIC 99.
+       01  CM-STATUS           PIC X.
+       01  CM-TOOL-CALL-ID     PIC X(40).
+       01  CM-TOOL-CALLS       PIC X(600).
 
-       PROCEDURE DIVISION USING CM-ROLE CM-CONTENT CM-JSON CM-COUNT.
+       PROCEDURE DIVISION USING
+           CM-ROLE CM-CONTENT CM-JSON CM-COUNT CM-STATUS
+           CM-TOOL-CALL-ID CM-TOOL-CALLS.
 
        MAIN-PARA.
            PERFORM ESCAPE-PARA
+           PERFORM CHECK-TRIM-PARA
+           IF WS-OVERFLOW = 'Y'
+               MOVE 'N' TO CM-STATUS
+               EXIT PROGRAM
+           END-IF
            PERFORM APPEND-PARA
+           MOVE 'Y' TO CM-STATUS
            EXIT PROGRAM.
 
       *> Escape CM-CONTENT for embedding in a JSON string value.
@@ -70,8 +124,225 @@
            END-PERFORM
            MOVE WS-ESCAPED TO CM-CONTENT.
 
-      *> Append one {"role":"...","content":"..."} object to CM-JSON
+      *> If the object we're about to append would push CM-JSON past
+      *> its capacity margin, or CM-COUNT past its ceiling, drop the
+      *> oldest non-system turns first so the buffer never overflows.
+      *> If it still won't fit CM-JSON's hard capacity once nothing
+      *> more is droppable, flag WS-OVERFLOW so MAIN-PARA skips the
+      *> append instead of letting APPEND-PARA's STRING run past the
+      *> end of CM-JSON and hand back malformed JSON.
+       CHECK-TRIM-PARA.
+           MOVE 'N' TO WS-OVERFLOW
+           COMPUTE WS-NEW-OBJ-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(CM-CONTENT))
+                   + FUNCTION LENGTH(FUNCTION TRIM(CM-ROLE))
+                   + FUNCTION LENGTH(FUNCTION TRIM(CM-TOOL-CALL-ID))
+                   + FUNCTION LENGTH(FUNCTION TRIM(CM-TOOL-CALLS))
+                   + 80
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-JSON)) TO WS-JSON-LEN
+           PERFORM VARYING WS-TRIM-ITER FROM 1 BY 1
+                   UNTIL WS-TRIM-ITER > 99
+               IF WS-JSON-LEN + WS-NEW-OBJ-LEN
+                       <= WS-JSON-CAPACITY - WS-JSON-MARGIN
+                   AND CM-COUNT < WS-COUNT-CEILING
+                   EXIT PERFORM
+               END-IF
+               PERFORM SCAN-TOP-LEVEL-OBJECTS
+               PERFORM DROP-OLDEST-OBJECT
+               IF WS-DROPPED NOT = 'Y'
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-JSON))
+                   TO WS-JSON-LEN
+           END-PERFORM
+           IF WS-JSON-LEN + WS-NEW-OBJ-LEN > WS-JSON-CAPACITY
+               MOVE 'Y' TO WS-OVERFLOW
+           END-IF.
+
+      *> Walk CM-JSON once, quote-aware, and record the start/end
+      *> position of every top-level {...} object in the array.
+       SCAN-TOP-LEVEL-OBJECTS.
+           MOVE 0 TO WS-OBJ-COUNT
+           MOVE 0 TO WS-DEPTH
+           MOVE 'N' TO WS-IN-STR
+           MOVE 0 TO WS-BS-RUN
+           PERFORM VARYING WS-SCAN2-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN2-IDX > WS-JSON-LEN
+               MOVE CM-JSON(WS-SCAN2-IDX:1) TO WS-CHAR2
+               IF WS-IN-STR = 'Y'
+                   IF WS-CHAR2 = '"'
+                           AND FUNCTION MOD(WS-BS-RUN, 2) = 0
+                       MOVE 'N' TO WS-IN-STR
+                   END-IF
+                   IF WS-CHAR2 = '\'
+                       ADD 1 TO WS-BS-RUN
+                   ELSE
+                       MOVE 0 TO WS-BS-RUN
+                   END-IF
+               ELSE
+                   EVALUATE WS-CHAR2
+                       WHEN '"'
+                           MOVE 'Y' TO WS-IN-STR
+                           MOVE 0 TO WS-BS-RUN
+                       WHEN '{'
+                           ADD 1 TO WS-DEPTH
+                           IF WS-DEPTH = 2
+                               ADD 1 TO WS-OBJ-COUNT
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-START(WS-OBJ-COUNT)
+                           END-IF
+                       WHEN '}'
+                           IF WS-DEPTH = 2
+                               MOVE WS-SCAN2-IDX
+                                   TO WS-OBJ-END(WS-OBJ-COUNT)
+                           END-IF
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN '['
+                           ADD 1 TO WS-DEPTH
+                       WHEN ']'
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      *> Fill in WS-OBJ-ROLE ("user"/"assistant"/"tool"/"system"/spaces)
+      *> and WS-OBJ-HAS-TC ('Y'/'N') for the object at WS-GROUP-SCAN-IDX.
+       GET-OBJ-ROLE.
+           MOVE SPACES TO WS-OBJ-ROLE
+           IF CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX):9) = '{"role":"'
+               IF CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX) + 9:9)
+                       = 'assistant'
+                   MOVE 'assistant' TO WS-OBJ-ROLE
+               ELSE
+                   IF CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX) + 9:4)
+                           = 'user'
+                       MOVE 'user' TO WS-OBJ-ROLE
+                   ELSE
+                       IF CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX) + 9:4)
+                               = 'tool'
+                           MOVE 'tool' TO WS-OBJ-ROLE
+                       ELSE
+                           IF CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX)
+                                   + 9:6) = 'system'
+                               MOVE 'system' TO WS-OBJ-ROLE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           MOVE 0 TO WS-TC-COUNT
+           MOVE 'N' TO WS-OBJ-HAS-TC
+           INSPECT CM-JSON(WS-OBJ-START(WS-GROUP-SCAN-IDX):
+                   WS-OBJ-END(WS-GROUP-SCAN-IDX)
+                   - WS-OBJ-START(WS-GROUP-SCAN-IDX) + 1)
+               TALLYING WS-TC-COUNT FOR ALL '"tool_calls":'
+           IF WS-TC-COUNT > 0
+               MOVE 'Y' TO WS-OBJ-HAS-TC
+           END-IF.
+
+      *> A tool round trip appends an atomic run of objects for one
+      *> user turn -- the user message, one or more (assistant
+      *> announcing tool_calls, tool result) pairs, then the assistant's
+      *> final plain-content reply. Starting from a "user" object at
+      *> WS-DROP-IDX, walk forward absorbing that whole run so trimming
+      *> never drops half of it and leaves a dangling tool/tool_calls
+      *> message OpenRouter will reject. Objects that aren't part of
+      *> such a run (WS-DROP-IDX isn't "user", or the sequence doesn't
+      *> look as expected) fall back to the single-object count of 1.
+       FIND-DROP-GROUP-LEN.
+           MOVE 1 TO WS-DROP-COUNT
+           MOVE WS-DROP-IDX TO WS-GROUP-SCAN-IDX
+           PERFORM GET-OBJ-ROLE
+           IF WS-OBJ-ROLE = 'user'
+               ADD 1 TO WS-GROUP-SCAN-IDX
+               PERFORM UNTIL WS-GROUP-SCAN-IDX > WS-OBJ-COUNT
+                   PERFORM GET-OBJ-ROLE
+                   IF WS-OBJ-ROLE = 'assistant' AND WS-OBJ-HAS-TC = 'Y'
+                       ADD 1 TO WS-DROP-COUNT
+                       ADD 1 TO WS-GROUP-SCAN-IDX
+                   ELSE
+                       IF WS-OBJ-ROLE = 'tool'
+                           ADD 1 TO WS-DROP-COUNT
+                           ADD 1 TO WS-GROUP-SCAN-IDX
+                       ELSE
+                           IF WS-OBJ-ROLE = 'assistant'
+                               ADD 1 TO WS-DROP-COUNT
+                           END-IF
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *> Drop the oldest non-system turn -- and, when it starts a tool
+      *> round trip, the whole run that goes with it -- starting at
+      *> object 2 if object 1 is the system prompt, otherwise object 1.
+      *> Rebuilds CM-JSON from a copy so overlapping-region STRINGs are
+      *> never a concern.
+       DROP-OLDEST-OBJECT.
+           MOVE 'N' TO WS-DROPPED
+           IF WS-OBJ-COUNT < 2
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO WS-DROP-IDX
+           IF CM-JSON(WS-OBJ-START(1):9) = '{"role":"'
+                   AND CM-JSON(WS-OBJ-START(1) + 9:6) = 'system'
+               IF WS-OBJ-COUNT < 3
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 2 TO WS-DROP-IDX
+           END-IF
+
+           PERFORM FIND-DROP-GROUP-LEN
+
+           MOVE CM-JSON TO WS-JSON-TMP
+           MOVE '[' TO CM-JSON
+           MOVE 2 TO WS-PTR
+           MOVE 'N' TO WS-WROTE-ONE
+           PERFORM VARYING WS-REBUILD-IDX FROM 1 BY 1
+                   UNTIL WS-REBUILD-IDX > WS-OBJ-COUNT
+               IF WS-REBUILD-IDX < WS-DROP-IDX
+                       OR WS-REBUILD-IDX >= WS-DROP-IDX + WS-DROP-COUNT
+                   IF WS-WROTE-ONE = 'Y'
+                       STRING ',' DELIMITED SIZE
+                           INTO CM-JSON WITH POINTER WS-PTR
+                   END-IF
+                   STRING
+                       WS-JSON-TMP(WS-OBJ-START(WS-REBUILD-IDX):
+                           WS-OBJ-END(WS-REBUILD-IDX)
+                           - WS-OBJ-START(WS-REBUILD-IDX) + 1)
+                       DELIMITED SIZE
+                       INTO CM-JSON WITH POINTER WS-PTR
+                   MOVE 'Y' TO WS-WROTE-ONE
+               END-IF
+           END-PERFORM
+           STRING ']' DELIMITED SIZE INTO CM-JSON WITH POINTER WS-PTR
+           SUBTRACT WS-DROP-COUNT FROM CM-COUNT
+           MOVE 'Y' TO WS-DROPPED.
+
+      *> Append one message object to CM-JSON. Every object always
+      *> gets "role" and "content"; CM-TOOL-CALLS additionally tacks on
+      *> a "tool_calls" array (the assistant announcing a tool call)
+      *> and CM-TOOL-CALL-ID tacks on "tool_call_id" (a "tool" role
+      *> message answering one). Either or both are left as spaces for
+      *> an ordinary user/assistant/system turn.
+      *> "YYYY-MM-DD HH:MM:SS" cut from FUNCTION CURRENT-DATE's 21-char
+      *> YYYYMMDDHHMMSSssoooo result -- same layout AUDIT-LOG already
+      *> writes ahead of every line, built there from ACCEPT ... FROM
+      *> DATE/TIME instead.
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING
+               WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2)  '-'
+               WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+               WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+               DELIMITED SIZE
+               INTO WS-TIMESTAMP.
+
        APPEND-PARA.
+           PERFORM BUILD-TIMESTAMP
            MOVE FUNCTION LENGTH(FUNCTION TRIM(CM-JSON))
                TO WS-JSON-LEN
       *>   WS-PTR = position of the closing ']' -- we overwrite it
@@ -84,6 +355,20 @@
                   FUNCTION TRIM(CM-ROLE)    DELIMITED SIZE
                   '","content":"'           DELIMITED SIZE
                   FUNCTION TRIM(CM-CONTENT) DELIMITED SIZE
-                  '"}]'                     DELIMITED SIZE
+                  '","timestamp":"'         DELIMITED SIZE
+                  WS-TIMESTAMP              DELIMITED SIZE
+                  '"'                       DELIMITED SIZE
                   INTO CM-JSON WITH POINTER WS-PTR
+           IF FUNCTION TRIM(CM-TOOL-CALLS) NOT = SPACES
+               STRING ',"tool_calls":'              DELIMITED SIZE
+                      FUNCTION TRIM(CM-TOOL-CALLS)  DELIMITED SIZE
+                      INTO CM-JSON WITH POINTER WS-PTR
+           END-IF
+           IF FUNCTION TRIM(CM-TOOL-CALL-ID) NOT = SPACES
+               STRING ',"tool_call_id":"'               DELIMITED SIZE
+                      FUNCTION TRIM(CM-TOOL-CALL-ID)    DELIMITED SIZE
+                      '"'                                DELIMITED SIZE
+                      INTO CM-JSON WITH POINTER WS-PTR
+           END-IF
+           STRING '}]' DELIMITED SIZE INTO CM-JSON WITH POINTER WS-PTR
            ADD 1 TO CM-COUNT.
